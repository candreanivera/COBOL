@@ -9,19 +9,33 @@
 	   SELECT PETS ASSIGN TO "pets.csv"
 		 ORGANIZATION IS LINE SEQUENTIAL
 		 FILE STATUS IS FS-INPUT.
-	
+
        SELECT NEWPETS ASSIGN TO "newpets.dat"
          ORGANIZATION IS LINE SEQUENTIAL
-		 FILE STATUS IS FS-OUTPUT.   
-          
-               
+		 FILE STATUS IS FS-OUTPUT.
+
+      * Rows that don't split into the expected 8 fields (7 delimiter
+      * characters) land here instead of being written to NEWPETS.DAT
+      * with everything after the bad delimiter shifted into the
+      * wrong column.
+       SELECT REJECTFILE ASSIGN TO "PETSREJ.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-REJECT.
+
+      * Optional control card naming the field delimiter. Some vendor
+      * extracts come pipe-delimited instead of comma-delimited; this
+      * lets the same program process either without a source change.
+       SELECT OPTIONAL DELIMPARM ASSIGN TO "DELIMPARM.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-DELIMPARM.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD PETS.
 	   01 PETSDETAILS.
 			88 EOF VALUE HIGH-VALUES.
 			02 DETAILS  	           PIC X(102).
-		
+
        FD NEWPETS.
        01 PETS-RECORD.
 	       05 NEW-PET-SPECIE           PIC X(10).
@@ -32,96 +46,204 @@
 		   05 NEW-PET-ADDRESS          PIC X(20).
 		   05 NEW-PET-CITY             PIC X(15).
 		   05 NEW-PET-COUNTRY          PIC X(15).
-	   
-			
-       WORKING-STORAGE SECTION.   
+
+       FD REJECTFILE.
+       01 REJECTFILE-REG.
+           05 REJECT-DETAILS           PIC X(102).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 REJECT-DELIMS-FOUND      PIC 9(02).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 REJECT-DELIMS-EXPECTED   PIC 9(02).
+
+       FD DELIMPARM.
+       01 DELIMPARM-REC.
+           05 PARM-DELIM                PIC X(01).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
-	       05 FILLER                   PIC X(27) VALUE 
+	       05 FILLER                   PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-		
+
            05 STRING-END               PIC 9(04).
 		   05 CLOSE-FILES              PIC X(03).
 
 		   05 FILE-STATUS.
 		      10 FS-INPUT              PIC X(02).
 			  10 FS-OUTPUT             PIC X(02).
+              10 FS-REJECT             PIC X(02).
+              10 FS-DELIMPARM          PIC X(02).
+
+      * Delimiter in effect for this run -- comma unless DELIMPARM.DAT
+      * says otherwise.
+           05 WS-DELIM                 PIC X(01) VALUE ','.
+           05 WS-DELIM-COUNT           PIC 9(02).
+           05 WS-EXPECTED-DELIMS       PIC 9(02) VALUE 7.
+           05 WS-REJECT-COUNT          PIC 9(05) VALUE ZERO.
+           05 WS-GOOD-COUNT            PIC 9(05) VALUE ZERO.
+
+      * The very first record is checked for a CSV header line (an
+      * AGE column that isn't numeric) before 0200-PROCESS-RECORDS
+      * starts treating records as pet data.
+           05 WS-FIRST-RECORD-SW       PIC X(03) VALUE 'YES'.
+              88 FIRST-RECORD          VALUE 'YES'.
+           05 WS-HEADER-SKIPPED-SW     PIC X(03) VALUE 'NO '.
 
 		   05 PETS-WS.
 	         10 WS-PET-SPECIE          PIC X(10).
 			 10 WS-PET-NAME            PIC X(10).
-			 10 WS-PET-AGE             PIC 9(02).
+			 10 WS-PET-AGE-TEXT        PIC X(02).
 		     10 WS-PET-OWNER-NAME      PIC X(15).
 		     10 WS-PET-OWNER-SURNAME   PIC X(15).
 		     10 WS-PET-ADDRESS         PIC X(20).
 		     10 WS-PET-CITY            PIC X(15).
-		     10 WS-PET-COUNTRY         PIC X(15).		   
+		     10 WS-PET-COUNTRY         PIC X(15).
+           05 WS-PET-AGE                PIC 9(02).
+           05 WS-FS-REASON              PIC X(32).
 
        PROCEDURE DIVISION.
-       
+
 	   0100-BEGIN.
-		    
+
+           PERFORM 0050-READ-DELIM-PARM.
+
 		   OPEN INPUT PETS.
 		   OPEN OUTPUT NEWPETS.
+           OPEN OUTPUT REJECTFILE.
 		   IF FS-INPUT NOT = '00' OR FS-OUTPUT NOT = '00'
+		        OR FS-REJECT NOT = '00'
 		     DISPLAY '*******************************'
 			 DISPLAY '******* FILE OPEN ERROR *******'
+			 PERFORM 9500-INPUT-REASON
 			 DISPLAY '** FS-INPUT: ' FS-INPUT
+			          ' (' WS-FS-REASON ')'
+			 PERFORM 9510-OUTPUT-REASON
 			 DISPLAY '** FS-OUTPUT: ' FS-OUTPUT
+			          ' (' WS-FS-REASON ')'
+             DISPLAY '** FS-REJECT: ' FS-REJECT
 			 PERFORM 0300-STOP-RUN
 		   END-IF.
-	
+
 		   READ PETS
 			AT END SET EOF TO TRUE
 			END-READ.
-		  		   
+
            PERFORM 0200-PROCESS-RECORDS UNTIL EOF.
-		 
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
+       0050-READ-DELIM-PARM.
+
+           OPEN INPUT DELIMPARM.
+           IF FS-DELIMPARM = '00'
+              READ DELIMPARM
+                 AT END CONTINUE
+              END-READ
+              IF PARM-DELIM NOT = SPACE
+                 MOVE PARM-DELIM      TO WS-DELIM
+              END-IF
+              CLOSE DELIMPARM
+           END-IF.
+
 	   0200-PROCESS-RECORDS.
-	       
-*******	Look for the last character different from spaces   
+
+*******	Look for the last character different from spaces
 		   PERFORM VARYING STRING-END FROM 100 BY -1
               UNTIL DETAILS(STRING-END:1) NOT = SPACE
 			  CONTINUE
 		   END-PERFORM
-		     
-           UNSTRING PETSDETAILS(1:STRING-END) DELIMITED BY ","
-             INTO  WS-PET-SPECIE         
-                   WS-PET-NAME           
-		           WS-PET-AGE           
-		           WS-PET-OWNER-NAME     
-		           WS-PET-OWNER-SURNAME  
-		           WS-PET-ADDRESS        
-		           WS-PET-CITY           
-		           WS-PET-COUNTRY        
-           END-UNSTRING.
-		
+
+*******	Tallies the delimiters actually present in the row and
+*******	compares against the 7 expected for an 8-field row -- a
+*******	mismatch means a missing or extra delimiter shifted every
+*******	field after it out of position.
+           MOVE ZERO                   TO WS-DELIM-COUNT
+           INSPECT DETAILS(1:STRING-END)
+              TALLYING WS-DELIM-COUNT FOR ALL WS-DELIM
+
+           IF WS-DELIM-COUNT NOT = WS-EXPECTED-DELIMS
+              PERFORM 0240-REJECT-RECORD
+           ELSE
+              UNSTRING DETAILS(1:STRING-END) DELIMITED BY WS-DELIM
+                INTO  WS-PET-SPECIE
+                      WS-PET-NAME
+			          WS-PET-AGE-TEXT
+			          WS-PET-OWNER-NAME
+			          WS-PET-OWNER-SURNAME
+			          WS-PET-ADDRESS
+			          WS-PET-CITY
+			          WS-PET-COUNTRY
+              END-UNSTRING
+
+              IF FIRST-RECORD AND WS-PET-AGE-TEXT NOT NUMERIC
+                 MOVE 'YES'           TO WS-HEADER-SKIPPED-SW
+              ELSE
+                 PERFORM 0230-WRITE-GOOD-RECORD
+              END-IF
+           END-IF.
+
+           MOVE 'NO '                  TO WS-FIRST-RECORD-SW
+
+		   READ PETS
+			 AT END SET EOF TO TRUE
+		   END-READ.
+
+	   0200-END.
+
+       0230-WRITE-GOOD-RECORD.
+
 		   MOVE WS-PET-SPECIE        TO NEW-PET-SPECIE
 		   MOVE WS-PET-NAME          TO NEW-PET-NAME
-		   MOVE WS-PET-AGE           TO NEW-PET-AGE
-		   MOVE WS-PET-OWNER-NAME    TO NEW-PET-OWNER-NAME 
+		   MOVE WS-PET-AGE-TEXT      TO WS-PET-AGE
+           MOVE WS-PET-AGE           TO NEW-PET-AGE
+		   MOVE WS-PET-OWNER-NAME    TO NEW-PET-OWNER-NAME
 		   MOVE WS-PET-OWNER-SURNAME TO NEW-PET-OWNER-SURNAME
 		   MOVE WS-PET-ADDRESS       TO NEW-PET-ADDRESS
 		   MOVE WS-PET-CITY          TO NEW-PET-CITY
 		   MOVE WS-PET-COUNTRY       TO NEW-PET-COUNTRY
 		   WRITE PETS-RECORD.
-		   READ PETS 
-			 AT END SET EOF TO TRUE
-		   END-READ.
-	   
-	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		   
-           CLOSE PETS, NEWPETS.		
+           ADD 1                      TO WS-GOOD-COUNT.
+
+       0240-REJECT-RECORD.
+
+           ADD 1                       TO WS-REJECT-COUNT
+           MOVE SPACES                 TO REJECTFILE-REG
+           MOVE DETAILS                TO REJECT-DETAILS
+           MOVE WS-DELIM-COUNT          TO REJECT-DELIMS-FOUND
+           MOVE WS-EXPECTED-DELIMS      TO REJECT-DELIMS-EXPECTED
+           WRITE REJECTFILE-REG.
+
+	   0300-STOP-RUN.
+
+           CLOSE PETS, NEWPETS, REJECTFILE.
 		   IF FS-INPUT NOT = '00' OR FS-OUTPUT NOT = '00'
 		      DISPLAY '*******************************'
 			  DISPLAY '******* FILE CLOSE ERROR *******'
+			  PERFORM 9500-INPUT-REASON
 			  DISPLAY '** FS-INPUT: ' FS-INPUT
+			           ' (' WS-FS-REASON ')'
+			  PERFORM 9510-OUTPUT-REASON
 			  DISPLAY '** FS-OUTPUT: ' FS-OUTPUT
+			           ' (' WS-FS-REASON ')'
 		   END-IF.
 
+           DISPLAY '*******************************'
+           DISPLAY '* GOOD ROWS WRITTEN : ' WS-GOOD-COUNT
+           DISPLAY '* ROWS REJECTED     : ' WS-REJECT-COUNT
+           IF WS-HEADER-SKIPPED-SW = 'YES'
+              DISPLAY '* HEADER ROW SKIPPED'
+           END-IF
+           DISPLAY '*******************************'
+
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-INPUT-REASON
+           FS-FIELD  BY FS-INPUT
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-OUTPUT-REASON
+           FS-FIELD  BY FS-OUTPUT
+           FS-REASON BY WS-FS-REASON.
+
           END PROGRAM UNSTRING.
