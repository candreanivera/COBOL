@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ONBOARDXREF.
+      * CROSS-REFERENCES SORTED.DAT (THE ACME/FUSESINC/THIRDCO MERGE
+      * OUTPUT) AGAINST EMPFILE.DAT, THE PAYROLL MASTER, SO NEWLY
+      * ACQUIRED EMPLOYEES NOT YET SET UP ON PAYROLL ARE FLAGGED FOR
+      * ONBOARDING. EMPFILE.DAT CARRIES NO SOCIAL-SECURITY NUMBER, SO
+      * THE MATCH IS DONE ON LAST NAME/FIRST NAME INSTEAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SORTEDFILE ASSIGN TO "SORTED.DAT"
+           FILE STATUS IS FS-SORTED
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-EMPLOYEE.
+
+      * New hires found on SORTEDFILE with no matching payroll
+      * record land here for the onboarding team to act on.
+       SELECT ONBOARDRPT ASSIGN TO "ONBOARDRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ONBOARDRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SORTEDFILE.
+       01 SORTED-REG.
+           88 SORTED-EOF    VALUE HIGH-VALUES.
+           02 SORTED-SOC-SEC      PIC 9(09).
+           02 SORTED-LAST-NAME    PIC X(10).
+           02 SORTED-NAME         PIC X(10).
+           02 FILLER              PIC X(17).
+		   02 SORTED-GENDER       PIC X(01).
+           02 SORTED-SOURCE       PIC X(01).
+
+	   FD EMPLOYEEFILE.
+	   01 EMPDETAILS.
+			88 EMP-EOF VALUE HIGH-VALUES.
+            02 EMPDATA              PIC X(38).
+            02 EMPINFO REDEFINES EMPDATA.
+			   04 EMPLOYEEID  	    PIC 9(07).
+			   04 EMPLOYEENAME.
+				   05 LASTNAME	    PIC X(10).
+				   05 FIRSTNAME     PIC X(10).
+			   04 STARTDATE.
+				   05 START-YEAR	PIC 9(04).
+				   05 START-MONTH	PIC 9(02).
+				   05 START-DAY	    PIC 9(02).
+			   04 HOURSWORKED       PIC 9(03).
+            02 HOURLYRATE           PIC 9(04)V99.
+            02 DEPARTMENT           PIC X(30).
+			02 GENDER               PIC X(01).
+
+       FD ONBOARDRPT.
+       01 ONBOARDRPT-REG.
+           05 ONBOARD-SOC-SEC      PIC 9(09).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 ONBOARD-LAST-NAME    PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 ONBOARD-FIRST-NAME   PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 ONBOARD-SOURCE       PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER              PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05 FS-SORTED           PIC X(02).
+           05 FS-EMPLOYEE         PIC X(02).
+           05 FS-ONBOARDRPT       PIC X(02).
+           05 WS-FS-REASON        PIC X(32).
+
+      * Payroll master loaded once, keyed on last/first name, so
+      * each SORTEDFILE record can be checked against it.
+           05 WS-EMP-TABLE.
+              10 WS-EMP-ENTRY OCCURS 5000 TIMES
+                              INDEXED BY EMP-IDX.
+                 15 WS-EMP-LAST      PIC X(10).
+                 15 WS-EMP-FIRST     PIC X(10).
+           05 WS-EMP-COUNT        PIC 9(05) VALUE ZERO.
+           05 WS-EMP-FOUND        PIC X(03).
+               88 EMP-MATCH-FOUND VALUE 'YES'.
+
+           05 WS-SORTED-COUNT     PIC 9(07) VALUE ZERO.
+           05 WS-MATCHED-COUNT    PIC 9(07) VALUE ZERO.
+           05 WS-NEWHIRE-COUNT    PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+           PERFORM 0110-LOAD-EMPLOYEE-TABLE.
+           PERFORM 0200-OPEN-XREF-FILES.
+           PERFORM 0300-READ-SORTED UNTIL SORTED-EOF.
+           PERFORM 9000-END-PROGRAM.
+
+       0110-LOAD-EMPLOYEE-TABLE.
+
+           OPEN INPUT EMPLOYEEFILE.
+           IF FS-EMPLOYEE NOT = '00'
+              PERFORM 9500-EMPLOYEE-REASON
+              DISPLAY '********************'
+              DISPLAY '* OPEN FILE ERROR  *'
+              DISPLAY '* FS-EMPLOYEE: ' FS-EMPLOYEE
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+              MOVE 4                TO RETURN-CODE
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+           READ EMPLOYEEFILE
+              AT END SET EMP-EOF TO TRUE
+           END-READ.
+           PERFORM 0120-LOAD-EMPLOYEE-RECORD UNTIL EMP-EOF.
+           CLOSE EMPLOYEEFILE.
+
+       0120-LOAD-EMPLOYEE-RECORD.
+
+           IF WS-EMP-COUNT < 5000
+              ADD 1                   TO WS-EMP-COUNT
+              SET EMP-IDX             TO WS-EMP-COUNT
+              MOVE LASTNAME           TO WS-EMP-LAST(EMP-IDX)
+              MOVE FIRSTNAME          TO WS-EMP-FIRST(EMP-IDX)
+           END-IF.
+
+           READ EMPLOYEEFILE
+              AT END SET EMP-EOF TO TRUE
+           END-READ.
+
+       0200-OPEN-XREF-FILES.
+
+           OPEN INPUT SORTEDFILE.
+           OPEN OUTPUT ONBOARDRPT.
+           IF FS-SORTED NOT = '00' OR FS-ONBOARDRPT NOT = '00'
+              DISPLAY '********************'
+              DISPLAY '* FILE OPEN ERROR  *'
+              PERFORM 9510-SORTED-REASON
+              DISPLAY '* FS-SORTED: ' FS-SORTED
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9520-ONBOARDRPT-REASON
+              DISPLAY '* FS-ONBOARDRPT: ' FS-ONBOARDRPT
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+              MOVE 4                TO RETURN-CODE
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+           READ SORTEDFILE
+              AT END SET SORTED-EOF TO TRUE
+           END-READ.
+
+       0300-READ-SORTED.
+
+           ADD 1                      TO WS-SORTED-COUNT
+           PERFORM 0310-CHECK-EMPLOYEE-MATCH
+
+           IF EMP-MATCH-FOUND
+              ADD 1                   TO WS-MATCHED-COUNT
+           ELSE
+              ADD 1                   TO WS-NEWHIRE-COUNT
+              PERFORM 0320-LOG-NEW-HIRE
+           END-IF
+
+           READ SORTEDFILE
+              AT END SET SORTED-EOF TO TRUE
+           END-READ.
+
+       0310-CHECK-EMPLOYEE-MATCH.
+
+           MOVE 'NO '                 TO WS-EMP-FOUND
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+              UNTIL EMP-IDX > WS-EMP-COUNT
+              IF WS-EMP-LAST(EMP-IDX)  = SORTED-LAST-NAME AND
+                 WS-EMP-FIRST(EMP-IDX) = SORTED-NAME
+                 MOVE 'YES'            TO WS-EMP-FOUND
+              END-IF
+           END-PERFORM.
+
+       0320-LOG-NEW-HIRE.
+
+           MOVE SPACES                TO ONBOARDRPT-REG
+           MOVE SORTED-SOC-SEC        TO ONBOARD-SOC-SEC
+           MOVE SORTED-LAST-NAME      TO ONBOARD-LAST-NAME
+           MOVE SORTED-NAME           TO ONBOARD-FIRST-NAME
+           MOVE SORTED-SOURCE         TO ONBOARD-SOURCE
+           WRITE ONBOARDRPT-REG.
+
+	   9000-END-PROGRAM.
+
+           CLOSE SORTEDFILE, ONBOARDRPT.
+
+           DISPLAY "**********************************"
+           DISPLAY "* ONBOARDING CROSS-REFERENCE      *"
+           DISPLAY "* SORTEDFILE RECORDS READ    : " WS-SORTED-COUNT
+           DISPLAY "* ALREADY ON PAYROLL         : " WS-MATCHED-COUNT
+           DISPLAY "* NEW HIRES NEEDING ONBOARD  : " WS-NEWHIRE-COUNT
+           DISPLAY "**********************************"
+
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-EMPLOYEE-REASON
+           FS-FIELD  BY FS-EMPLOYEE
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-SORTED-REASON
+           FS-FIELD  BY FS-SORTED
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9520-ONBOARDRPT-REASON
+           FS-FIELD  BY FS-ONBOARDRPT
+           FS-REASON BY WS-FS-REASON.
+
+       END PROGRAM ONBOARDXREF.
