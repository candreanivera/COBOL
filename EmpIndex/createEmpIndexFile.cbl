@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATEEMPINDEXFILE.
+      * CREATE AN INDEXED EMPLOYEE MASTER FROM THE SEQUENTIAL FEED,
+      * KEYED ON EMPLOYEEID, THE SAME WAY CREATEINDEXFILE BUILDS
+      * BASEBALLINDEXED.DAT FROM THE SEQUENTIAL BASEBALL FEED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	   SELECT INPUTFILE ASSIGN TO "EMPFILE.DAT"
+	     ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-EMP-INPUT.
+
+       SELECT EMPLOYEEINDEXED ASSIGN TO "EMPLOYEEINDEXED.DAT"
+        FILE STATUS IS FS-EMP-IDX
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS IDX-EMPLOYEEID
+		ALTERNATE RECORD KEY IS IDX-DEPARTMENT
+		   WITH DUPLICATES.
+
+      * Rejected source rows (duplicate EMPLOYEEID) land here instead
+      * of being silently dropped, so they can be fixed and reloaded.
+       SELECT REJECTFILE ASSIGN TO "EMPIDXREJ.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-REJECT.
+
+      * Restart checkpoint: a count of INPUTFILE records already
+      * loaded is written here every WS-CHECKPOINT-EVERY records, so
+      * a rerun after an abend can skip what already made it into
+      * EMPLOYEEINDEXED.DAT instead of reloading from record one.
+       SELECT OPTIONAL CHECKPOINTFILE ASSIGN TO "EMPIDXCKPT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD INPUTFILE.
+	   01 EMPDETAILS.
+            88 ENDOFFILE VALUE HIGH-VALUES.
+            02 EMPDATA              PIC X(38).
+            02 EMPINFO REDEFINES EMPDATA.
+               04 EMPLOYEEID        PIC 9(07).
+               04 EMPLOYEENAME.
+                   05 LASTNAME      PIC X(10).
+                   05 FIRSTNAME     PIC X(10).
+               04 STARTDATE.
+                   05 START-YEAR    PIC 9(04).
+                   05 START-MONTH   PIC 9(02).
+                   05 START-DAY     PIC 9(02).
+               04 HOURSWORKED       PIC 9(03).
+            02 HOURLYRATE           PIC 9(04)V99.
+            02 DEPARTMENT           PIC X(30).
+            02 GENDER               PIC X(01).
+
+       FD EMPLOYEEINDEXED.
+       01 EMP-IDX-REG.
+            05 IDX-EMPLOYEEID       PIC 9(07).
+            05 IDX-LASTNAME         PIC X(10).
+            05 IDX-FIRSTNAME        PIC X(10).
+            05 IDX-START-YEAR       PIC 9(04).
+            05 IDX-START-MONTH      PIC 9(02).
+            05 IDX-START-DAY        PIC 9(02).
+            05 IDX-HOURSWORKED      PIC 9(03).
+            05 IDX-HOURLYRATE       PIC 9(04)V99.
+            05 IDX-DEPARTMENT       PIC X(30).
+            05 IDX-GENDER           PIC X(01).
+
+       FD REJECTFILE.
+       01 REJECTFILE-REG           PIC X(75).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-REG           PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05 FS-EMP-INPUT         PIC X(02).
+           05 FS-EMP-IDX           PIC X(02).
+           05 FS-REJECT            PIC X(02).
+           05 FS-CKPT              PIC X(02).
+           05 WS-REJECT-COUNT      PIC 9(05) VALUE ZERO.
+           05 WS-RECORD-COUNT      PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-COUNT     PIC 9(07) VALUE ZERO.
+           05 WS-SKIP-COUNT        PIC 9(07) VALUE ZERO.
+           05 WS-CHECKPOINT-EVERY  PIC 9(05) VALUE 1000.
+           05 WS-RESTART-SW        PIC X(03) VALUE 'NO '.
+               88 RESTART-RUN      VALUE 'YES'.
+           05 WS-FS-REASON         PIC X(32).
+
+       PROCEDURE DIVISION.
+           PERFORM 0050-CHECK-RESTART.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0200-PROCESS.
+           PERFORM 9000-END-PROGRAM.
+
+       0050-CHECK-RESTART.
+
+           OPEN INPUT CHECKPOINTFILE.
+           IF FS-CKPT = '00'
+              READ CHECKPOINTFILE
+                 AT END CONTINUE
+              END-READ
+              MOVE CHECKPOINT-REG    TO WS-RESTART-COUNT
+              CLOSE CHECKPOINTFILE
+              IF WS-RESTART-COUNT > 0
+                 MOVE 'YES'          TO WS-RESTART-SW
+                 MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+                 MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+              END-IF
+           END-IF.
+
+       0100-OPEN-FILES.
+		   OPEN INPUT INPUTFILE.
+
+           IF RESTART-RUN
+              OPEN I-O EMPLOYEEINDEXED
+              OPEN EXTEND REJECTFILE
+              DISPLAY '* RESTARTING AFTER ' WS-RESTART-COUNT
+                       ' RECORDS ALREADY LOADED'
+           ELSE
+		      OPEN OUTPUT EMPLOYEEINDEXED
+              OPEN OUTPUT REJECTFILE
+           END-IF.
+
+           IF FS-EMP-INPUT IS NOT = '00' OR
+              FS-EMP-IDX   IS NOT = '00' OR
+              FS-REJECT    IS NOT = '00'
+              DISPLAY '****************************'
+              DISPLAY '* FILE OPEN ERROR           '
+              PERFORM 9500-INPUT-REASON
+              DISPLAY '* FS-INPUT FILE: ' FS-EMP-INPUT
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9510-IDX-REASON
+              DISPLAY '* FS-OUTPUT INDEXED FILE: ' FS-EMP-IDX
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '* FS-REJECT FILE: ' FS-REJECT
+              DISPLAY '****************************'
+           END-IF.
+
+           PERFORM 0150-SKIP-LOADED-RECORDS.
+
+       0150-SKIP-LOADED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+              READ INPUTFILE
+                 AT END SET ENDOFFILE TO TRUE
+              END-READ
+           END-PERFORM.
+
+       0200-PROCESS.
+
+           READ INPUTFILE
+		     AT END SET ENDOFFILE TO TRUE
+		   END-READ.
+		   PERFORM 0300-WRITE-OUTPUT UNTIL
+		                             ENDOFFILE.
+
+	   0300-WRITE-OUTPUT.
+
+           MOVE EMPLOYEEID          TO IDX-EMPLOYEEID
+           MOVE LASTNAME            TO IDX-LASTNAME
+           MOVE FIRSTNAME           TO IDX-FIRSTNAME
+           MOVE START-YEAR          TO IDX-START-YEAR
+           MOVE START-MONTH         TO IDX-START-MONTH
+           MOVE START-DAY           TO IDX-START-DAY
+           MOVE HOURSWORKED         TO IDX-HOURSWORKED
+           MOVE HOURLYRATE          TO IDX-HOURLYRATE
+           MOVE DEPARTMENT          TO IDX-DEPARTMENT
+           MOVE GENDER              TO IDX-GENDER
+		   WRITE EMP-IDX-REG
+		      INVALID KEY
+              DISPLAY "** ERROR, DUPLICATE KEY **"
+              DISPLAY "* FS-INDEXED FILE: " FS-EMP-IDX
+              DISPLAY "* KEY: " EMPLOYEEID
+              ADD 1                   TO WS-REJECT-COUNT
+              MOVE EMPDETAILS         TO REJECTFILE-REG
+              WRITE REJECTFILE-REG
+		   END-WRITE.
+           ADD 1                      TO WS-RECORD-COUNT
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-EVERY) = 0
+              PERFORM 0310-WRITE-CHECKPOINT
+           END-IF.
+		   READ INPUTFILE
+		      AT END SET ENDOFFILE TO TRUE.
+
+       0310-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE WS-RECORD-COUNT       TO CHECKPOINT-REG
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINTFILE.
+
+	   9000-END-PROGRAM.
+           CLOSE INPUTFILE, EMPLOYEEINDEXED, REJECTFILE.
+
+      * A clean finish clears the checkpoint so the next run starts
+      * from record one instead of treating this load as partial.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE ZERO                  TO CHECKPOINT-REG.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINTFILE.
+
+           DISPLAY '****************************'
+           DISPLAY '* DUPLICATE KEYS REJECTED: ' WS-REJECT-COUNT
+           DISPLAY '****************************'
+
+           IF FS-EMP-INPUT IS NOT = '00' OR
+              FS-EMP-IDX   IS NOT = '00'
+              DISPLAY '****************************'
+              DISPLAY '* FILE CLOSE ERROR           '
+              PERFORM 9500-INPUT-REASON
+              DISPLAY '* FS-INPUT FILE: ' FS-EMP-INPUT
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9510-IDX-REASON
+              DISPLAY '* FS-OUTPUT INDEXED FILE: ' FS-EMP-IDX
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '****************************'
+           END-IF.
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-INPUT-REASON
+           FS-FIELD  BY FS-EMP-INPUT
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-IDX-REASON
+           FS-FIELD  BY FS-EMP-IDX
+           FS-REASON BY WS-FS-REASON.
+
+          END PROGRAM CREATEEMPINDEXFILE.
