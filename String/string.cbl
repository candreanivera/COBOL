@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRING.
-      * Takes the full name of the owner and leaves only 
+      * Takes the full name of the owner and leaves only
       * one space between them. At the end, includes and asterisk
 
        ENVIRONMENT DIVISION.
@@ -9,15 +9,15 @@
 	   SELECT IFILE ASSIGN TO "input.dat"
 		 ORGANIZATION IS LINE SEQUENTIAL
 		 FILE STATUS IS FS-INPUT.
-	
+
        SELECT OFILE ASSIGN TO "output.dat"
          ORGANIZATION IS LINE SEQUENTIAL
-		 FILE STATUS IS FS-OUTPUT.   
-          
-               
+		 FILE STATUS IS FS-OUTPUT.
+
+
        DATA DIVISION.
        FILE SECTION.
-		
+
        FD IFILE.
        01 PETS-RECORD.
            88 EOF VALUES 'HIGH VALUES'.
@@ -25,88 +25,195 @@
 		   05 PET-NAME                   PIC X(10).
 		   05 PET-AGE                    PIC 9(02).
 		   05 PET-OWNER-NAME             PIC X(15).
+      * Optional owner middle name -- spaces when there isn't one.
+           05 PET-OWNER-MIDDLE           PIC X(15).
 		   05 PET-OWNER-SURNAME          PIC X(15).
            05 PET-NUMBER                 PIC X(10).
            05 PET-EMAIL                  PIC X(20).
-	   
+
        FD OFILE.
-       01 PETS-RECORD-OUT                PIC X(82).
-			
-       WORKING-STORAGE SECTION.   
+       01 PETS-RECORD-OUT                PIC X(99).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
-	       05 FILLER                     PIC X(27) VALUE 
+	       05 FILLER                     PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
 		   05 CLOSE-FILES                PIC X(03).
-           05 WS-NAME-AUX                PIC X(30).
+
+      * Raw concatenation of name/middle/surname before the embedded
+      * spaces between them are collapsed down to one.
+           05 WS-NAME-RAW                PIC X(47).
+           05 WS-NAME-RAW-LEN            PIC 9(02).
+           05 WS-NAME-AUX                PIC X(47).
+           05 WS-IN-POS                  PIC 9(02).
+           05 WS-OUT-POS                 PIC 9(02).
+           05 WS-LAST-WAS-SPACE-SW       PIC X(03) VALUE 'YES'.
+
+      * Name-casing work fields.
+           05 WS-CASE-POS                PIC 9(02).
+           05 WS-NEW-WORD-SW             PIC X(03) VALUE 'YES'.
+           05 WS-LOWER-ALPHABET          PIC X(26) VALUE
+              'abcdefghijklmnopqrstuvwxyz'.
+           05 WS-UPPER-ALPHABET          PIC X(26) VALUE
+              'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
 
 		   05 FILE-STATUS.
 		      10 FS-INPUT                PIC X(02).
 			  10 FS-OUTPUT               PIC X(02).
 
+		   05 WS-FS-REASON              PIC X(32).
+
 		   05 PETS-WS.
 	         10 WS-PET-SPECIE            PIC X(10).
 			 10 WS-PET-NAME              PIC X(10).
 			 10 WS-PET-AGE               PIC 9(02).
-             10 WS-FULL-NAME             PIC X(30).
-		     10 WS-PET-NUMBER            PIC X(10).	
-             10 WS-PET-EMAIL             PIC X(20).	   
+             10 WS-FULL-NAME             PIC X(47).
+		     10 WS-PET-NUMBER            PIC X(10).
+             10 WS-PET-EMAIL             PIC X(20).
 
        PROCEDURE DIVISION.
-       
+
 	   0100-BEGIN.
-		    
+
 		   OPEN INPUT IFILE.
 		   OPEN OUTPUT OFILE.
 		   IF FS-INPUT NOT = '00' OR FS-OUTPUT NOT = '00'
 		     DISPLAY '*******************************'
 			 DISPLAY '******* FILE OPEN ERROR *******'
+			 PERFORM 9500-INPUT-REASON
 			 DISPLAY '** FS-INPUT: ' FS-INPUT
+			          ' (' WS-FS-REASON ')'
+			 PERFORM 9510-OUTPUT-REASON
 			 DISPLAY '** FS-OUTPUT: ' FS-OUTPUT
+			          ' (' WS-FS-REASON ')'
 			 PERFORM 0300-STOP-RUN
 		   END-IF.
-	
+
 		   READ IFILE
 			AT END SET EOF TO TRUE
 			END-READ.
-		  		   
+
            PERFORM 0200-PROCESS-RECORDS UNTIL EOF.
-		 
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
 	   0200-PROCESS-RECORDS.
-	        
+
            MOVE PET-SPECIE            TO WS-PET-SPECIE
            MOVE PET-NAME              TO WS-PET-NAME
            MOVE PET-AGE               TO WS-PET-AGE
            MOVE PET-NUMBER            TO WS-PET-NUMBER
            MOVE PET-EMAIL             to WS-PET-EMAIL
-		   
-      * Leaves only 1 space between name and surname
-           STRING PET-OWNER-NAME DELIMITED BY SPACES
-                  ' ' DELIMITED BY SIZE
-                  PET-OWNER-SURNAME DELIMITED BY SPACES
-           INTO WS-NAME-AUX.
+
+      * Builds the raw name/middle/surname string, then collapses the
+      * embedded spaces (including any multi-word surname or middle
+      * name) down to a single space between words.
+           STRING PET-OWNER-NAME    DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  PET-OWNER-MIDDLE  DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  PET-OWNER-SURNAME DELIMITED BY SIZE
+           INTO WS-NAME-RAW.
+
+           PERFORM 0210-COLLAPSE-SPACES.
+           PERFORM 0220-STANDARDIZE-CASE.
 
            MOVE WS-NAME-AUX           TO WS-FULL-NAME
            MOVE PETS-WS               TO PETS-RECORD-OUT
            WRITE PETS-RECORD-OUT.
 
-		   READ IFILE 
+		   READ IFILE
 			 AT END SET EOF           TO TRUE
 		   END-READ.
-	   
+
 	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		   
-           CLOSE IFILE, OFILE.		
+
+       0210-COLLAPSE-SPACES.
+
+           PERFORM VARYING WS-NAME-RAW-LEN FROM 47 BY -1
+              UNTIL WS-NAME-RAW-LEN = 0 OR
+                    WS-NAME-RAW(WS-NAME-RAW-LEN:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM.
+
+           MOVE SPACES                TO WS-NAME-AUX
+           MOVE ZERO                  TO WS-OUT-POS
+           MOVE 'YES'                 TO WS-LAST-WAS-SPACE-SW
+
+           PERFORM VARYING WS-IN-POS FROM 1 BY 1
+              UNTIL WS-IN-POS > WS-NAME-RAW-LEN
+              IF WS-NAME-RAW(WS-IN-POS:1) = SPACE
+                 IF WS-LAST-WAS-SPACE-SW NOT = 'YES'
+                    ADD 1             TO WS-OUT-POS
+                    MOVE SPACE        TO WS-NAME-AUX(WS-OUT-POS:1)
+                 END-IF
+                 MOVE 'YES'           TO WS-LAST-WAS-SPACE-SW
+              ELSE
+                 ADD 1                TO WS-OUT-POS
+                 MOVE WS-NAME-RAW(WS-IN-POS:1)
+                                      TO WS-NAME-AUX(WS-OUT-POS:1)
+                 MOVE 'NO '           TO WS-LAST-WAS-SPACE-SW
+              END-IF
+           END-PERFORM.
+
+       0220-STANDARDIZE-CASE.
+
+*******	Proper-cases WS-NAME-AUX so names keyed in any mix of case
+*******	(e.g. "mcdonald" or "O'BRIEN") come out consistently
+*******	formatted, the way the downstream mailing-label process
+*******	expects -- first letter of each word upper, the rest lower.
+           MOVE 'YES'                 TO WS-NEW-WORD-SW
+
+           PERFORM VARYING WS-CASE-POS FROM 1 BY 1
+              UNTIL WS-CASE-POS > 47
+              EVALUATE TRUE
+                 WHEN WS-NAME-AUX(WS-CASE-POS:1) = SPACE
+                    MOVE 'YES'        TO WS-NEW-WORD-SW
+                 WHEN WS-NAME-AUX(WS-CASE-POS:1) >= 'a' AND
+                      WS-NAME-AUX(WS-CASE-POS:1) <= 'z'
+                    IF WS-NEW-WORD-SW = 'YES'
+                       INSPECT WS-NAME-AUX(WS-CASE-POS:1)
+                          CONVERTING WS-LOWER-ALPHABET
+                          TO WS-UPPER-ALPHABET
+                    END-IF
+                    MOVE 'NO '        TO WS-NEW-WORD-SW
+                 WHEN WS-NAME-AUX(WS-CASE-POS:1) >= 'A' AND
+                      WS-NAME-AUX(WS-CASE-POS:1) <= 'Z'
+                    IF WS-NEW-WORD-SW NOT = 'YES'
+                       INSPECT WS-NAME-AUX(WS-CASE-POS:1)
+                          CONVERTING WS-UPPER-ALPHABET
+                          TO WS-LOWER-ALPHABET
+                    END-IF
+                    MOVE 'NO '        TO WS-NEW-WORD-SW
+                 WHEN OTHER
+                    MOVE 'YES'        TO WS-NEW-WORD-SW
+              END-EVALUATE
+           END-PERFORM.
+
+	   0300-STOP-RUN.
+
+           CLOSE IFILE, OFILE.
 		   IF FS-INPUT NOT = '00' OR FS-OUTPUT NOT = '00'
 		      DISPLAY '*******************************'
 			  DISPLAY '******* FILE CLOSE ERROR *******'
+			  PERFORM 9500-INPUT-REASON
 			  DISPLAY '** FS-INPUT: ' FS-INPUT
+			           ' (' WS-FS-REASON ')'
+			  PERFORM 9510-OUTPUT-REASON
 			  DISPLAY '** FS-OUTPUT: ' FS-OUTPUT
+			           ' (' WS-FS-REASON ')'
 		   END-IF.
 
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-INPUT-REASON
+           FS-FIELD  BY FS-INPUT
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-OUTPUT-REASON
+           FS-FIELD  BY FS-OUTPUT
+           FS-REASON BY WS-FS-REASON.
+
           END PROGRAM STRING.
