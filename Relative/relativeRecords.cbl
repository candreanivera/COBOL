@@ -6,7 +6,8 @@
        FILE-CONTROL.
 
 	   SELECT INPUTSTUDIOS ASSIGN TO "STUDIOSSEQ.DAT"
-	     ORGANIZATION IS LINE SEQUENTIAL.
+	     ORGANIZATION IS LINE SEQUENTIAL
+	     FILE STATUS IS FS-INPUT.
        
 	   SELECT STUDIOSFILE ASSIGN TO "STUDIOSREL.DAT"
 		ORGANIZATION IS RELATIVE
@@ -14,9 +15,15 @@
 		RELATIVE KEY IS STUDIOS-KEY
         FILE STATUS IS FILE-CHECK-KEY.
 
+      * Duplicate studio codes from INPUTSTUDIOS land here instead of
+      * being silently dropped, so they can be fixed and reloaded.
+       SELECT REJECTFILE ASSIGN TO "STUDIOSREJ.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-REJECT.
+
        DATA DIVISION.
        FILE SECTION.
-	
+
        FD INPUTSTUDIOS.
 	   01 STUDIOSSEQRECORD.
 	      88 ENDOFFILE       VALUE HIGH-VALUES.
@@ -28,51 +35,116 @@
 	   01 STUDIOSRECORD.
 	      05 STUDIOSCODE    PIC 99.
 		  05 STUDIOSNAME    PIC X(20).
-		  05 STUDIOSADDRESS PIC X(50).	
-		
+		  05 STUDIOSADDRESS PIC X(50).
+
+       FD REJECTFILE.
+       01 REJECTFILE-REG.
+           05 REJECT-CODE      PIC 99.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 REJECT-NAME      PIC X(20).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 REJECT-ADDRESS   PIC X(50).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 REJECT-REASON    PIC X(20) VALUE 'DUPLICATE CODE'.
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
+           05 FILLER      PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-   
+
 	   01  WS-WORK-AREAS.
 	       05  FILE-CHECK-KEY   PIC X(2).
-		   05  STUDIOS-KEY     PIC 999.		 
+		   05  STUDIOS-KEY     PIC 999.
+           05  FS-INPUT         PIC X(02).
+           05  FS-REJECT        PIC X(02).
+           05  WS-REJECT-COUNT  PIC 9(05) VALUE ZERO.
+           05  WS-FS-REASON     PIC X(32).
 
        PROCEDURE DIVISION.
        0100-READ-STUDIOS.
 
 		   OPEN INPUT INPUTSTUDIOS.
 		   OPEN OUTPUT STUDIOSFILE.
-		   				
-           READ INPUTSTUDIOS 
+           OPEN OUTPUT REJECTFILE.
+
+           IF FS-INPUT       IS NOT = '00' OR
+              FILE-CHECK-KEY IS NOT = '00' OR
+              FS-REJECT      IS NOT = '00'
+              DISPLAY '****************************'
+              DISPLAY '* FILE OPEN ERROR           '
+              PERFORM 9505-INPUT-REASON
+              DISPLAY '* FS-INPUT FILE: ' FS-INPUT
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9500-STUDIOS-REASON
+              DISPLAY '* FS-RELATIVE FILE: ' FILE-CHECK-KEY
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9510-REJECT-REASON
+              DISPLAY '* FS-REJECT FILE: ' FS-REJECT
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '****************************'
+              MOVE 4                TO RETURN-CODE
+           END-IF.
+
+           READ INPUTSTUDIOS
 		     AT END SET ENDOFFILE TO TRUE
 		   END-READ.
 		   PERFORM 0200-PROCESS-FILE UNTIL
 		      ENDOFFILE.
-		 
+
 		   PERFORM 9000-END-PROGRAM.
-		   
+
 	   0100-END.
-	   
+
 	   0200-PROCESS-FILE.
            MOVE SPACES TO FILE-CHECK-KEY
-		   MOVE STUDIOSSEQRECORD TO 
+		   MOVE STUDIOSSEQRECORD TO
 		      STUDIOSRECORD.
            MOVE STUDIOSCODESEQ TO STUDIOS-KEY
 		   WRITE STUDIOSRECORD
-           INVALID KEY 
+           INVALID KEY
+               PERFORM 9500-STUDIOS-REASON
                DISPLAY "INVALID KEY: " FILE-CHECK-KEY
+                        " (" WS-FS-REASON ")"
                DISPLAY "Clave duplicada: " STUDIOS-KEY
+               PERFORM 0210-REJECT-RECORD
            END-WRITE.
-          
+
 		   READ INPUTSTUDIOS
 		      AT END SET ENDOFFILE TO TRUE.
 		0200-END.
-		   
+
+       0210-REJECT-RECORD.
+
+           ADD 1                     TO WS-REJECT-COUNT
+           MOVE SPACES               TO REJECTFILE-REG
+           MOVE STUDIOSCODESEQ       TO REJECT-CODE
+           MOVE STUDIOSNAMESEQ       TO REJECT-NAME
+           MOVE STUDIOSADDRSEQ       TO REJECT-ADDRESS
+           MOVE 'DUPLICATE CODE'     TO REJECT-REASON
+           WRITE REJECTFILE-REG.
+
 	   9000-END-PROGRAM.
-           CLOSE STUDIOSFILE, INPUTSTUDIOS. 
-          
+           CLOSE STUDIOSFILE, INPUTSTUDIOS, REJECTFILE.
+
+           DISPLAY '****************************'
+           DISPLAY '* DUPLICATE CODES REJECTED: ' WS-REJECT-COUNT
+           DISPLAY '****************************'.
+
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-STUDIOS-REASON
+           FS-FIELD  BY FILE-CHECK-KEY
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9505-INPUT-REASON
+           FS-FIELD  BY FS-INPUT
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-REJECT-REASON
+           FS-FIELD  BY FS-REJECT
+           FS-REASON BY WS-FS-REASON.
+
           END PROGRAM RELATIVERECORDS.
