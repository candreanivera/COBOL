@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READSTUDIOS.
+      * READS STUDIOSREL.DAT EITHER BY STUDIO CODE OR AS A FULL LISTING
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	   SELECT STUDIOSFILE ASSIGN TO "STUDIOSREL.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+		ORGANIZATION IS RELATIVE
+		ACCESS MODE IS DYNAMIC
+		RELATIVE KEY IS STUDIOS-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+	   FD STUDIOSFILE.
+	   01 STUDIOSRECORD.
+	      05 STUDIOSCODE    PIC 99.
+		  05 STUDIOSNAME    PIC X(20).
+		  05 STUDIOSADDRESS PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER                PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05  FILE-CHECK-KEY       PIC X(2).
+		   05  STUDIOS-KEY         PIC 999.
+           05  WS-CLOSE-FILE        PIC X(03) VALUE 'YES'.
+           05  WS-END-OF-FILE-SW    PIC X(03) VALUE 'NO '.
+               88 STUDIOS-EOF       VALUE 'YES'.
+
+	       05  READTYPE             PIC 9.
+		       88 CODE-KEY          VALUE 1.
+             88 ALLRECORDS        VALUE 2.
+
+           05  PRINTRECORD.
+             10 PRINT-CODE        PIC Z9.
+             10 FILLER            PIC X(02).
+             10 PRINT-NAME        PIC X(20).
+             10 FILLER            PIC X(02).
+             10 PRINT-ADDRESS     PIC X(50).
+
+           05  WS-FS-REASON         PIC X(32).
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+		   OPEN INPUT STUDIOSFILE.
+           IF FILE-CHECK-KEY NOT = '00'
+              PERFORM 9500-STUDIOS-REASON
+              DISPLAY '********************'
+              DISPLAY '* OPEN FILE ERROR  *'
+              DISPLAY '* FS-STUDIOS: ' FILE-CHECK-KEY
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+              MOVE 'NO '          TO WS-CLOSE-FILE
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+		   DISPLAY "TO SELECT RECORD BY STUDIO CODE, ENTER 1"
+		   DISPLAY "TO LIST ALL THE RECORDS, ENTER 2"
+		   ACCEPT READTYPE.
+
+		   EVALUATE TRUE
+		   WHEN CODE-KEY
+		     DISPLAY "ENTER STUDIO CODE (2 DIGITS): "
+                WITH NO ADVANCING
+		     ACCEPT STUDIOS-KEY
+		     READ STUDIOSFILE
+                INVALID KEY
+                   PERFORM 9500-STUDIOS-REASON
+                   DISPLAY "ERROR ON KEY: "
+                      FILE-CHECK-KEY " (" WS-FS-REASON ")"
+		     END-READ
+             PERFORM 0200-DISPLAY
+		   WHEN ALLRECORDS
+             MOVE 1                TO STUDIOS-KEY
+             START STUDIOSFILE
+                KEY >= STUDIOS-KEY
+                INVALID KEY
+                   PERFORM 9500-STUDIOS-REASON
+                   DISPLAY "ERROR ON KEY: " FILE-CHECK-KEY
+                           " (" WS-FS-REASON ")"
+             END-START
+             PERFORM 0300-READ-NEXT UNTIL STUDIOS-EOF
+		   WHEN OTHER
+		     DISPLAY "ERROR, OPTION NOT VALID"
+		   END-EVALUATE.
+
+		   PERFORM 9000-END-PROGRAM.
+
+       0200-DISPLAY.
+
+           IF FILE-CHECK-KEY = '00'
+              MOVE STUDIOSCODE      TO PRINT-CODE
+              MOVE STUDIOSNAME      TO PRINT-NAME
+              MOVE STUDIOSADDRESS   TO PRINT-ADDRESS
+              DISPLAY PRINTRECORD
+           END-IF.
+
+       0300-READ-NEXT.
+
+           READ STUDIOSFILE NEXT RECORD
+              AT END SET STUDIOS-EOF TO TRUE
+           END-READ.
+           IF NOT STUDIOS-EOF
+              PERFORM 0200-DISPLAY
+           END-IF.
+
+	   9000-END-PROGRAM.
+
+           IF WS-CLOSE-FILE = 'YES'
+              CLOSE STUDIOSFILE
+           END-IF.
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-STUDIOS-REASON
+           FS-FIELD  BY FILE-CHECK-KEY
+           FS-REASON BY WS-FS-REASON.
+
+          END PROGRAM READSTUDIOS.
