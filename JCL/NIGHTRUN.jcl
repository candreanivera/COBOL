@@ -0,0 +1,64 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//* NIGHTRUN -- NIGHTLY JOB STREAM                          *
+//*                                                         *
+//* RUNS THE BASEBALL INDEX BUILD, THE EMPLOYEE RAISE       *
+//* CYCLE, THE MULTI-SOURCE EMPLOYEE MERGE, AND THE         *
+//* STUDIOS RELATIVE-FILE LOAD AS ONE JOB, IN THAT ORDER.   *
+//* EACH STEP IS GATED ON THE PRIOR STEP'S CONDITION CODE   *
+//* SO A FAILED STEP STOPS THE CHAIN INSTEAD OF RUNNING     *
+//* DOWNSTREAM STEPS AGAINST BAD OR MISSING OUTPUT.         *
+//*                                                         *
+//* TO RESTART AFTER A FAILURE, RESUBMIT THIS JOB WITH      *
+//*    RESTART=stepname                                     *
+//* ADDED TO THE JOB STATEMENT ABOVE (E.G. RESTART=STEP030  *
+//* TO PICK BACK UP AT THE MERGE STEP). CREATEINDEXFILE     *
+//* ALSO CHECKPOINTS ITSELF INTERNALLY EVERY 1000 RECORDS   *
+//* VIA CREATEIDXCKPT.DAT, SO A RESTART OF STEP010 RESUMES  *
+//* PARTWAY THROUGH THE BASEBALL LOAD RATHER THAN FROM THE  *
+//* BEGINNING.                                              *
+//*                                                         *
+//* NONE OF THESE PROGRAMS READ THEIR FILES BY DD NAME --   *
+//* EVERY SELECT/ASSIGN CLAUSE NAMES A LITERAL OS FILENAME  *
+//* RESOLVED FROM THE STEP'S WORKING DIRECTORY, THE SAME    *
+//* WAY EVERY OTHER PROGRAM IN THIS SHOP DOES. THE FILENAMES*
+//* EACH STEP USES ARE NOTED IN A COMMENT ON THAT STEP      *
+//* RATHER THAN WIRED UP AS DD STATEMENTS.                  *
+//*********************************************************
+//*
+//STEP010  EXEC PGM=CREATEINDEXFILE
+//*        BUILD THE BASEBALL INDEXED FILE FROM THE RAW FEED.
+//*        READS BASEBALL2016.DAT, WRITES BASEBALLINDEXED.DAT,
+//*        BASEBALLREJ.DAT, AND (OPTIONAL) CREATEIDXCKPT.DAT.
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EMPLOYEERAISE,COND=(4,LT,STEP010)
+//*        APPLY THE RAISE CYCLE TO THE EMPLOYEE MASTER.
+//*        READS EMPFILE.DAT AND THE OPTIONAL RAISEPARM.DAT/
+//*        DEPTRATES.DAT/EXPORTPARM.DAT CONTROL CARDS, WRITES
+//*        NEWEMPFILE.DAT, RATECAPEXCEPT.DAT, STARTDATEEXCEPT.DAT,
+//*        OVERTIMEEXCEPT.DAT, AND (OPTIONAL) NEWEMPEXPORT.DAT.
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MERGEEMPLOYEES,COND=(4,LT,STEP020)
+//*        MERGE ACME/FUSESINC/THIRDCO INTO THE SORTED FILE.
+//*        READS ACME.DAT, FUSESINC.DAT, THIRDCO.DAT, AND THE
+//*        OPTIONAL MERGESORTPARM.DAT CONTROL CARD, WRITES
+//*        SORTED.DAT.
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=RELATIVERECORDS,COND=(4,LT,STEP030)
+//*        LOAD THE STUDIOS RELATIVE FILE FROM THE SEQUENTIAL FEED.
+//*        READS STUDIOSSEQ.DAT, WRITES STUDIOSREL.DAT AND
+//*        STUDIOSREJ.DAT.
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
