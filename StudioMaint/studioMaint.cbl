@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDIOMAINT.
+      * UPDATES OR REMOVES A STUDIOSRECORD IN STUDIOSREL.DAT BY KEY
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	   SELECT STUDIOSFILE ASSIGN TO "STUDIOSREL.DAT"
+		ORGANIZATION IS RELATIVE
+		ACCESS MODE IS RANDOM
+		RELATIVE KEY IS STUDIOS-KEY
+        FILE STATUS IS FILE-CHECK-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+	   FD STUDIOSFILE.
+	   01 STUDIOSRECORD.
+	      05 STUDIOSCODE    PIC 99.
+		  05 STUDIOSNAME    PIC X(20).
+		  05 STUDIOSADDRESS PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05  FILE-CHECK-KEY   PIC X(2).
+		   05  STUDIOS-KEY     PIC 999.
+           05  MAINTTYPE        PIC 9.
+               88 UPDATE-STUDIO  VALUE 1.
+               88 DELETE-STUDIO  VALUE 2.
+           05  WS-FS-REASON     PIC X(32).
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+           OPEN I-O STUDIOSFILE.
+           IF FILE-CHECK-KEY NOT = '00'
+              PERFORM 9500-STUDIOS-REASON
+              DISPLAY '********************'
+              DISPLAY '* OPEN FILE ERROR  *'
+              DISPLAY '* FS-STUDIOS: ' FILE-CHECK-KEY
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+           DISPLAY "TO UPDATE A STUDIO RECORD, ENTER 1"
+           DISPLAY "TO DELETE A STUDIO RECORD, ENTER 2"
+           ACCEPT MAINTTYPE.
+
+           EVALUATE TRUE
+              WHEN UPDATE-STUDIO
+                 PERFORM 0200-UPDATE-STUDIO
+              WHEN DELETE-STUDIO
+                 PERFORM 0300-DELETE-STUDIO
+              WHEN OTHER
+                 DISPLAY "ERROR, OPTION NOT VALID"
+           END-EVALUATE.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0200-UPDATE-STUDIO.
+
+           DISPLAY "ENTER STUDIO CODE (2 DIGITS): "
+              WITH NO ADVANCING
+           ACCEPT STUDIOS-KEY.
+
+           READ STUDIOSFILE
+              INVALID KEY
+                 PERFORM 9500-STUDIOS-REASON
+                 DISPLAY "ERROR ON KEY: " FILE-CHECK-KEY
+                          " (" WS-FS-REASON ")"
+           END-READ.
+
+           IF FILE-CHECK-KEY = '00'
+              DISPLAY "ENTER NEW STUDIO NAME (20 CHARACTERS): "
+                 WITH NO ADVANCING
+              ACCEPT STUDIOSNAME
+              DISPLAY "ENTER NEW STUDIO ADDRESS (50 CHARACTERS): "
+                 WITH NO ADVANCING
+              ACCEPT STUDIOSADDRESS
+              MOVE STUDIOS-KEY        TO STUDIOSCODE
+              REWRITE STUDIOSRECORD
+                 INVALID KEY
+                    PERFORM 9500-STUDIOS-REASON
+                    DISPLAY "ERROR ON REWRITE: " FILE-CHECK-KEY
+                             " (" WS-FS-REASON ")"
+              END-REWRITE
+           END-IF.
+
+       0300-DELETE-STUDIO.
+
+           DISPLAY "ENTER STUDIO CODE TO DELETE (2 DIGITS): "
+              WITH NO ADVANCING
+           ACCEPT STUDIOS-KEY.
+
+           DELETE STUDIOSFILE
+              INVALID KEY
+                 PERFORM 9500-STUDIOS-REASON
+                 DISPLAY "ERROR ON DELETE: " FILE-CHECK-KEY
+                          " (" WS-FS-REASON ")"
+           END-DELETE.
+
+           IF FILE-CHECK-KEY = '00'
+              DISPLAY "STUDIO " STUDIOS-KEY " DELETED"
+           END-IF.
+
+	   9000-END-PROGRAM.
+
+           CLOSE STUDIOSFILE.
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-STUDIOS-REASON
+           FS-FIELD  BY FILE-CHECK-KEY
+           FS-REASON BY WS-FS-REASON.
+
+          END PROGRAM STUDIOMAINT.
