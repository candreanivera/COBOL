@@ -2,12 +2,12 @@
        PROGRAM-ID. MERGEEMPLOYEES.
       *********************************************************
       * MODIFIED BY: CRISTINA ANDREANI
-      * TAKES 2 INPUTS CONTAINING INFORMATION OF EMPLOYEES
-      * AND MERGES BOTH FILES INTO 1 OUTPUT USING THE
+      * TAKES INPUTS CONTAINING INFORMATION OF EMPLOYEES
+      * AND MERGES THEM INTO 1 OUTPUT USING THE
       * MERGE UTILITY
       *********************************************************
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 	   SELECT ACME ASSIGN         TO "ACME.DAT"
@@ -17,50 +17,155 @@
 	   SELECT FUSESINC ASSIGN     TO "FUSESINC.DAT"
            FILE STATUS IS FUSESINC-FS
 	       ORGANIZATION IS LINE SEQUENTIAL.
-    
+
+      * Third acquired company's employee roster, merged in
+      * alongside ACME and FUSESINC the same way.
+	   SELECT THIRDCO ASSIGN      TO "THIRDCO.DAT"
+           FILE STATUS IS THIRDCO-FS
+	       ORGANIZATION IS LINE SEQUENTIAL.
+
        SELECT SORTEDFILE ASSIGN   TO "SORTED.DAT"
            FILE STATUS IS FS-SORTED
            ORGANIZATION IS LINE SEQUENTIAL.
-		
+
+      * Staging copies of each source file with a trailing
+      * source-system indicator stamped on, so SORTEDFILE can tell
+      * which acquired company a record originated from. MERGE's
+      * USING files cannot be open when MERGE executes, so we stage
+      * through these instead of tagging ACME/FUSESINC/THIRDCO
+      * directly.
+       SELECT ACMESTAGE ASSIGN    TO "ACMESTAGE.TMP"
+           FILE STATUS IS ACMESTAGE-FS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FUSESTAGE ASSIGN    TO "FUSESTAGE.TMP"
+           FILE STATUS IS FUSESTAGE-FS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT THIRDSTAGE ASSIGN   TO "THIRDSTAGE.TMP"
+           FILE STATUS IS THIRDSTAGE-FS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        SELECT WORKFILE ASSIGN     TO "WORK.TMP".
+      * Optional control card selecting the MERGE key order. A 'N'
+      * adds last-name/first-name as an ascending secondary key
+      * under social-security number, so ties on SSN (or a run that
+      * wants the roster browsable by name) come out name-ordered;
+      * absent or any other value keeps the social-security-only
+      * order this program has always produced.
+       SELECT OPTIONAL MERGESORTPARM ASSIGN TO "MERGESORTPARM.DAT"
+           FILE STATUS IS MERGESORTPARM-FS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
-	               
        DATA DIVISION.
        FILE SECTION.
 	   FD ACME.
 	   01 ACME-REG                PIC X(47).
-	
+
        FD FUSESINC.
 	   01 FUSESINC-REG            PIC X(47).
-				
+
+       FD THIRDCO.
+       01 THIRDCO-REG             PIC X(47).
+
+       FD ACMESTAGE.
+       01 ACMESTAGE-REG.
+           02 ACMESTAGE-DATA      PIC X(47).
+           02 ACMESTAGE-SOURCE    PIC X(01).
+
+       FD FUSESTAGE.
+       01 FUSESTAGE-REG.
+           02 FUSESTAGE-DATA      PIC X(47).
+           02 FUSESTAGE-SOURCE    PIC X(01).
+
+       FD THIRDSTAGE.
+       01 THIRDSTAGE-REG.
+           02 THIRDSTAGE-DATA     PIC X(47).
+           02 THIRDSTAGE-SOURCE   PIC X(01).
+
        FD SORTEDFILE.
-       01 SORTED-REG.         	
+       01 SORTED-REG.
            88 END-SORTED    VALUE HIGH-VALUES.
            02 SORTED-SOC-SEC      PIC 9(09).
            02 SORTED-LAST-NAME    PIC X(10).
            02 SORTED-NAME         PIC X(10).
            02 FILLER              PIC X(17).
 		   02 SORTED-GENDER       PIC X(01).
+           02 SORTED-SOURCE       PIC X(01).
+
+       FD MERGESORTPARM.
+       01 MERGESORTPARM-REG.
+           05 MERGESORT-KEY-PARM PIC X(01).
 
        SD WORKFILE.
        01 WORKREC.
           	02 WS-SOCIAL-SEC      PIC 9(09).
 			02 WS-LASTNAME        PIC X(10).
 			02 WS-NAME            PIC X(10).
-			02 FILLER             PIC X(17).		  
-            02 WS-GENDER          PIC X(01).	   
-           
-   
+			02 FILLER             PIC X(17).
+            02 WS-GENDER          PIC X(01).
+            02 WS-SOURCE          PIC X(01).
+
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER              PIC X(27) VALUE 
-		      'WORKING STORAGE STARTS HERE'.   
-   
+           05 FILLER              PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
 	   01  WS-WORK-AREAS.
 	       05 ACME-FS             PIC X(02).
            05 FUSESINC-FS         PIC X(02).
+           05 THIRDCO-FS          PIC X(02).
+           05 ACMESTAGE-FS        PIC X(02).
+           05 FUSESTAGE-FS        PIC X(02).
+           05 THIRDSTAGE-FS       PIC X(02).
            05 FS-SORTED           PIC X(02).
-		 
+           05 MERGESORTPARM-FS    PIC X(02).
+           05 WS-SORT-BY-NAME-SW  PIC X(03) VALUE 'NO '.
+               88 SORT-BY-NAME    VALUE 'YES'.
+           05 ACME-EOF-SW         PIC X(03) VALUE 'NO '.
+               88 ACME-EOF        VALUE 'YES'.
+           05 FUSESINC-EOF-SW     PIC X(03) VALUE 'NO '.
+               88 FUSESINC-EOF    VALUE 'YES'.
+           05 THIRDCO-EOF-SW      PIC X(03) VALUE 'NO '.
+               88 THIRDCO-EOF     VALUE 'YES'.
+           05 SORTED-EOF-SW       PIC X(03) VALUE 'NO '.
+               88 SORTED-EOF      VALUE 'YES'.
+
+      * Input/output record-count reconciliation.
+           05 WS-ACME-COUNT       PIC 9(07) VALUE ZERO.
+           05 WS-FUSESINC-COUNT   PIC 9(07) VALUE ZERO.
+           05 WS-THIRDCO-COUNT    PIC 9(07) VALUE ZERO.
+           05 WS-SORTED-COUNT     PIC 9(07) VALUE ZERO.
+
+      * Social-security numbers seen on ACME.DAT and FUSESINC.DAT,
+      * kept so each later source can be checked for the same person
+      * already entered under an earlier acquired company's system.
+           05 WS-ACME-SSN-TABLE.
+              10 WS-ACME-SSN OCCURS 2000 TIMES
+                             INDEXED BY ACME-SSN-IDX
+                             PIC 9(09).
+           05 WS-ACME-SSN-COUNT   PIC 9(05) VALUE ZERO.
+           05 WS-FUSESINC-SSN-TABLE.
+              10 WS-FUSESINC-SSN OCCURS 2000 TIMES
+                             INDEXED BY FUSESINC-SSN-IDX
+                             PIC 9(09).
+           05 WS-FUSESINC-SSN-COUNT PIC 9(05) VALUE ZERO.
+           05 WS-DUP-SSN-FOUND    PIC X(03).
+               88 DUP-SSN-FOUND   VALUE 'YES'.
+           05 WS-DUP-SSN-COUNT    PIC 9(05) VALUE ZERO.
+           05 WS-FS-REASON        PIC X(32).
+
+      * Archival: the prior SORTED.DAT is renamed aside with a
+      * run-date suffix before MERGE overwrites it, so the previous
+      * run's output is never silently lost.
+           05 WS-ARCHIVE-OLD-NAME PIC X(40) VALUE
+              "SORTED.DAT".
+           05 WS-ARCHIVE-NEW-NAME PIC X(40).
+           05 WS-ARCHIVE-DATE8    PIC X(08).
+           05 WS-ARCHIVE-INFO     PIC X(40).
+           05 WS-ARCHIVE-STATUS   PIC S9(09) COMP-5.
 
        PROCEDURE DIVISION.
        0050-START.
@@ -69,27 +174,268 @@
 
        0100-READ-INPUT.
 
-		   OPEN INPUT FUSESINC, ACME.
+		   OPEN INPUT FUSESINC, ACME, THIRDCO.
+           OPEN OUTPUT ACMESTAGE, FUSESTAGE, THIRDSTAGE.
 
            IF ACME-FS NOT = '00' OR
-              FUSESINC-FS NOT = '00' 
+              FUSESINC-FS NOT = '00' OR
+              THIRDCO-FS NOT = '00' OR
+              ACMESTAGE-FS NOT = '00' OR
+              FUSESTAGE-FS NOT = '00' OR
+              THIRDSTAGE-FS NOT = '00'
               DISPLAY "****************************"
               DISPLAY "*** ERROR ON FILE OPEN *****"
-              DISPLAY "*** FS ACME    : " ACME-FS
-              DISPLAY "*** FS FUSESINC: " FUSESINC-FS
+              PERFORM 9500-ACME-REASON
+              DISPLAY "*** FS ACME      : " ACME-FS
+                       " (" WS-FS-REASON ")"
+              PERFORM 9510-FUSESINC-REASON
+              DISPLAY "*** FS FUSESINC  : " FUSESINC-FS
+                       " (" WS-FS-REASON ")"
+              PERFORM 9520-THIRDCO-REASON
+              DISPLAY "*** FS THIRDCO   : " THIRDCO-FS
+                       " (" WS-FS-REASON ")"
+              PERFORM 9530-ACMESTAGE-REASON
+              DISPLAY "*** FS ACMESTAGE : " ACMESTAGE-FS
+                       " (" WS-FS-REASON ")"
+              PERFORM 9540-FUSESTAGE-REASON
+              DISPLAY "*** FS FUSESTAGE : " FUSESTAGE-FS
+                       " (" WS-FS-REASON ")"
+              PERFORM 9550-THIRDSTAGE-REASON
+              DISPLAY "*** FS THIRDSTAGE: " THIRDSTAGE-FS
+                       " (" WS-FS-REASON ")"
               DISPLAY "****************************"
+              MOVE 4                 TO RETURN-CODE
               PERFORM 9000-END-PROGRAM
            END-IF.
-		   				
-		   MERGE WORKFILE ON ASCENDING KEY 
-		                     WS-SOCIAL-SEC
-		      USING FUSESINC 
-			        ACME
-			  GIVING SORTEDFILE.
-
-	   
+
+           PERFORM 0110-STAGE-ACME.
+           PERFORM 0120-STAGE-FUSESINC.
+           PERFORM 0130-STAGE-THIRDCO.
+
+           CLOSE ACME, FUSESINC, THIRDCO,
+                 ACMESTAGE, FUSESTAGE, THIRDSTAGE.
+
+           IF WS-DUP-SSN-COUNT > 0
+              DISPLAY "****************************"
+              DISPLAY "*** SSNs ON MORE THAN ONE SOURCE FILE: "
+                      WS-DUP-SSN-COUNT
+              DISPLAY "****************************"
+           END-IF.
+
+           PERFORM 0115-ARCHIVE-SORTEDFILE.
+
+           PERFORM 0116-READ-MERGESORTPARM.
+
+           IF SORT-BY-NAME
+              MERGE WORKFILE ON ASCENDING KEY
+                                WS-SOCIAL-SEC
+                                WS-LASTNAME
+                                WS-NAME
+                 USING ACMESTAGE
+                       FUSESTAGE
+                       THIRDSTAGE
+               GIVING SORTEDFILE
+           ELSE
+              MERGE WORKFILE ON ASCENDING KEY
+                                WS-SOCIAL-SEC
+                 USING ACMESTAGE
+                       FUSESTAGE
+                       THIRDSTAGE
+               GIVING SORTEDFILE
+           END-IF.
+
+           PERFORM 0140-COUNT-SORTED.
+
+       0116-READ-MERGESORTPARM.
+
+           OPEN INPUT MERGESORTPARM.
+           IF MERGESORTPARM-FS = '00'
+              READ MERGESORTPARM
+                 AT END CONTINUE
+              END-READ
+              IF MERGESORT-KEY-PARM = 'N'
+                 SET SORT-BY-NAME TO TRUE
+              END-IF
+              CLOSE MERGESORTPARM
+           END-IF.
+
+       0115-ARCHIVE-SORTEDFILE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-ARCHIVE-OLD-NAME
+                WS-ARCHIVE-INFO
+                RETURNING WS-ARCHIVE-STATUS.
+
+           IF WS-ARCHIVE-STATUS = 0
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE8
+              STRING "SORTED." WS-ARCHIVE-DATE8 ".DAT"
+                 DELIMITED BY SIZE INTO WS-ARCHIVE-NEW-NAME
+              CALL "CBL_RENAME_FILE" USING WS-ARCHIVE-OLD-NAME
+                   WS-ARCHIVE-NEW-NAME
+                   RETURNING WS-ARCHIVE-STATUS
+              IF WS-ARCHIVE-STATUS NOT = 0
+                 DISPLAY "** WARNING: COULD NOT ARCHIVE PRIOR "
+                         "SORTED.DAT, STATUS: " WS-ARCHIVE-STATUS
+              ELSE
+                 DISPLAY "* ARCHIVED PRIOR SORTED.DAT TO "
+                         WS-ARCHIVE-NEW-NAME
+              END-IF
+           END-IF.
+
+       0110-STAGE-ACME.
+
+           READ ACME AT END SET ACME-EOF TO TRUE END-READ.
+           PERFORM 0111-STAGE-ACME-RECORD UNTIL ACME-EOF.
+
+       0111-STAGE-ACME-RECORD.
+
+           ADD 1                      TO WS-ACME-COUNT.
+           MOVE ACME-REG              TO ACMESTAGE-DATA.
+           MOVE 'A'                   TO ACMESTAGE-SOURCE.
+           WRITE ACMESTAGE-REG.
+
+           IF WS-ACME-SSN-COUNT < 2000
+              ADD 1                   TO WS-ACME-SSN-COUNT
+              SET ACME-SSN-IDX        TO WS-ACME-SSN-COUNT
+              MOVE ACME-REG(1:9)      TO WS-ACME-SSN(ACME-SSN-IDX)
+           END-IF.
+
+           READ ACME AT END SET ACME-EOF TO TRUE END-READ.
+
+       0120-STAGE-FUSESINC.
+
+           READ FUSESINC AT END SET FUSESINC-EOF TO TRUE END-READ.
+           PERFORM 0121-STAGE-FUSESINC-RECORD UNTIL FUSESINC-EOF.
+
+       0121-STAGE-FUSESINC-RECORD.
+
+           ADD 1                      TO WS-FUSESINC-COUNT.
+           MOVE FUSESINC-REG          TO FUSESTAGE-DATA.
+           MOVE 'F'                   TO FUSESTAGE-SOURCE.
+           WRITE FUSESTAGE-REG.
+
+           PERFORM 0122-CHECK-DUP-SSN.
+
+           IF WS-FUSESINC-SSN-COUNT < 2000
+              ADD 1                TO WS-FUSESINC-SSN-COUNT
+              SET FUSESINC-SSN-IDX TO WS-FUSESINC-SSN-COUNT
+              MOVE FUSESINC-REG(1:9)
+                                   TO WS-FUSESINC-SSN(FUSESINC-SSN-IDX)
+           END-IF.
+
+           READ FUSESINC AT END SET FUSESINC-EOF TO TRUE END-READ.
+
+       0122-CHECK-DUP-SSN.
+
+      * A FUSESINC social-security number that also shows up on
+      * ACME.DAT means the same person got entered in both acquired
+      * companies' systems.
+           MOVE 'NO '                 TO WS-DUP-SSN-FOUND
+           PERFORM VARYING ACME-SSN-IDX FROM 1 BY 1
+              UNTIL ACME-SSN-IDX > WS-ACME-SSN-COUNT
+              IF WS-ACME-SSN(ACME-SSN-IDX) = FUSESINC-REG(1:9)
+                 MOVE 'YES'           TO WS-DUP-SSN-FOUND
+              END-IF
+           END-PERFORM.
+
+           IF DUP-SSN-FOUND
+              ADD 1                   TO WS-DUP-SSN-COUNT
+              DISPLAY "*** DUPLICATE SSN IN BOTH SOURCES: "
+                      FUSESINC-REG(1:9)
+           END-IF.
+
+       0130-STAGE-THIRDCO.
+
+           READ THIRDCO AT END SET THIRDCO-EOF TO TRUE END-READ.
+           PERFORM 0131-STAGE-THIRDCO-RECORD UNTIL THIRDCO-EOF.
+
+       0131-STAGE-THIRDCO-RECORD.
+
+           ADD 1                      TO WS-THIRDCO-COUNT.
+           MOVE THIRDCO-REG           TO THIRDSTAGE-DATA.
+           MOVE 'T'                   TO THIRDSTAGE-SOURCE.
+           WRITE THIRDSTAGE-REG.
+
+           PERFORM 0132-CHECK-THIRDCO-DUP-SSN.
+
+           READ THIRDCO AT END SET THIRDCO-EOF TO TRUE END-READ.
+
+       0132-CHECK-THIRDCO-DUP-SSN.
+
+      * A THIRDCO social-security number that also shows up on
+      * ACME.DAT or FUSESINC.DAT means the same person got entered
+      * in more than one acquired company's system.
+           MOVE 'NO '                 TO WS-DUP-SSN-FOUND
+           PERFORM VARYING ACME-SSN-IDX FROM 1 BY 1
+              UNTIL ACME-SSN-IDX > WS-ACME-SSN-COUNT
+              IF WS-ACME-SSN(ACME-SSN-IDX) = THIRDCO-REG(1:9)
+                 MOVE 'YES'           TO WS-DUP-SSN-FOUND
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING FUSESINC-SSN-IDX FROM 1 BY 1
+              UNTIL FUSESINC-SSN-IDX > WS-FUSESINC-SSN-COUNT
+              IF WS-FUSESINC-SSN(FUSESINC-SSN-IDX) = THIRDCO-REG(1:9)
+                 MOVE 'YES'           TO WS-DUP-SSN-FOUND
+              END-IF
+           END-PERFORM.
+
+           IF DUP-SSN-FOUND
+              ADD 1                   TO WS-DUP-SSN-COUNT
+              DISPLAY "*** DUPLICATE SSN IN BOTH SOURCES: "
+                      THIRDCO-REG(1:9)
+           END-IF.
+
+       0140-COUNT-SORTED.
+
+           OPEN INPUT SORTEDFILE.
+           READ SORTEDFILE AT END SET SORTED-EOF TO TRUE END-READ.
+           PERFORM 0141-COUNT-SORTED-RECORD UNTIL SORTED-EOF.
+           CLOSE SORTEDFILE.
+
+       0141-COUNT-SORTED-RECORD.
+
+           ADD 1                      TO WS-SORTED-COUNT.
+           READ SORTEDFILE AT END SET SORTED-EOF TO TRUE END-READ.
+
+
 	   9000-END-PROGRAM.
-           CLOSE FUSESINC, ACME.
 
-           STOP RUN.         
-           END PROGRAM MERGEEMPLOYEES.
+           DISPLAY "****************************"
+           DISPLAY "* RECORDS READ FROM ACME     : " WS-ACME-COUNT
+           DISPLAY "* RECORDS READ FROM FUSESINC : " WS-FUSESINC-COUNT
+           DISPLAY "* RECORDS READ FROM THIRDCO  : " WS-THIRDCO-COUNT
+           DISPLAY "* RECORDS WRITTEN TO SORTED  : " WS-SORTED-COUNT
+           DISPLAY "****************************"
+
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-ACME-REASON
+           FS-FIELD  BY ACME-FS
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-FUSESINC-REASON
+           FS-FIELD  BY FUSESINC-FS
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9520-THIRDCO-REASON
+           FS-FIELD  BY THIRDCO-FS
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9530-ACMESTAGE-REASON
+           FS-FIELD  BY ACMESTAGE-FS
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9540-FUSESTAGE-REASON
+           FS-FIELD  BY FUSESTAGE-FS
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9550-THIRDSTAGE-REASON
+           FS-FIELD  BY THIRDSTAGE-FS
+           FS-REASON BY WS-FS-REASON.
+
+       END PROGRAM MERGEEMPLOYEES.
