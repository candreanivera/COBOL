@@ -17,8 +17,53 @@
 
        SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-FS-NEW-EMPLOYEE.     
-               
+           FILE STATUS IS WS-FS-NEW-EMPLOYEE.
+
+      * Payroll supplies the cost-of-living raise percentage on this
+      * control card so it can change per run without a recompile.
+       SELECT OPTIONAL RAISEPARM ASSIGN TO "RAISEPARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RAISEPARM.
+
+      * Per-department raise percentages, with WS-RAISE (from
+      * RAISEPARM.DAT or the built-in default) used as a fallback
+      * for any department not listed here.
+       SELECT OPTIONAL DEPTRATEFILE ASSIGN TO "DEPTRATES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DEPTRATE.
+
+      * Employees whose computed NEW-HOURLY-RATE would cross the
+      * contractual cap are logged here instead of being written to
+      * NEWEMPFILE.DAT at the over-cap rate.
+       SELECT RATECAPEXCEPT ASSIGN TO "RATECAPEXCEPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RATECAP.
+
+      * Optional export control card -- when present, a CSV or XML
+      * copy of the raise listing is written alongside NEWEMPFILE.DAT
+      * for downstream tools that don't read the fixed-width layout.
+       SELECT OPTIONAL EXPORTPARM ASSIGN TO "EXPORTPARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-EXPORTPARM.
+
+       SELECT OPTIONAL EXPORTFILE ASSIGN TO "NEWEMPEXPORT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-EXPORT.
+
+      * Employees whose STARTDATE is in the future or further back
+      * than a plausible working lifetime are logged here; the
+      * employee is still raised and written to NEWEMPFILE.DAT.
+       SELECT STARTDATEEXCEPT ASSIGN TO "STARTDATEEXCEPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-STARTDTEXC.
+
+      * Employees whose HOURSWORKED crosses the biweekly overtime
+      * threshold are logged here for payroll review; the employee
+      * is still raised and written to NEWEMPFILE.DAT.
+       SELECT OVERTIMEEXCEPT ASSIGN TO "OVERTIMEEXCEPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-OTEXC.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD EMPLOYEEFILE.
@@ -34,6 +79,8 @@
 				   05 START-YEAR	PIC 9(04).
 				   05 START-MONTH	PIC 9(02).
 				   05 START-DAY	    PIC 9(02).
+			   04 STARTDATE-NUM REDEFINES STARTDATE
+				  PIC 9(08).
 			   04 HOURSWORKED       PIC 9(03).
             02 HOURLYRATE           PIC 9(04)V99.    
             02 DEPARTMENT           PIC X(30).   
@@ -43,29 +90,176 @@
        01 NEWEMPLOYEE.
 			04 NEW-EMP-DATA  	    PIC 9(38).
 			04 NEW-HOURLY-RATE      PIC 9(04)V99.
-            04 NEW-DEPARTMENT       PIC X(30).   
+            04 NEW-DEPARTMENT       PIC X(30).
             04 NEW-GENDER           PIC X.
 
+       FD RAISEPARM.
+       01 RAISEPARM-REC.
+           05 PARM-RAISE-PCT        PIC 9V99.
+
+       FD DEPTRATEFILE.
+       01 DEPTRATE-REC.
+           05 DEPTRATE-DEPARTMENT   PIC X(30).
+           05 DEPTRATE-PCT          PIC 9V99.
+
+       FD RATECAPEXCEPT.
+       01 RATECAP-REC.
+           05 RATECAP-EMPLOYEEID    PIC 9(07).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RATECAP-OLD-RATE      PIC 9(04)V99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RATECAP-COMPUTED-RATE PIC 9(04)V99.
+
+       FD STARTDATEEXCEPT.
+       01 STARTDTEXC-REC.
+           05 STARTDTEXC-EMPLOYEEID PIC 9(07).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STARTDTEXC-STARTDATE  PIC 9(08).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 STARTDTEXC-REASON     PIC X(20).
+
+       FD OVERTIMEEXCEPT.
+       01 OTEXC-REC.
+           05 OTEXC-EMPLOYEEID      PIC 9(07).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 OTEXC-HOURSWORKED     PIC 9(03).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 OTEXC-OVERTIME-HOURS  PIC 9(03).
+
+       FD EXPORTPARM.
+       01 EXPORTPARM-REC.
+           05 EXPORT-FORMAT-PARM    PIC X(01).
+
+       FD EXPORTFILE.
+       01 EXPORT-REC                PIC X(100).
+
        WORKING-STORAGE SECTION.
-		   
+
 	   01  WS-WORK-AREAS.
 		   05 WS-FS-EMPLOYEE        PIC X(02).
            05 WS-FS-NEW-EMPLOYEE    PIC X(02).
+           05 WS-FS-RAISEPARM       PIC X(02).
+           05 WS-FS-DEPTRATE        PIC X(02).
+           05 WS-FS-RATECAP         PIC X(02).
+           05 WS-FS-STARTDTEXC      PIC X(02).
+           05 WS-FS-OTEXC           PIC X(02).
            05 WS-EMPLOYEE-COUNT     PIC 9(05).
+           05 WS-RATECAP-COUNT      PIC 9(05) VALUE ZERO.
+           05 WS-STARTDTEXC-COUNT   PIC 9(05) VALUE ZERO.
+           05 WS-OTEXC-COUNT        PIC 9(05) VALUE ZERO.
            05 WS-RAISE              PIC 9V9(02) VALUE 1.03.
 
+      * Tenure/start-date validation limits: a STARTDATE later than
+      * today or further back than a plausible working lifetime is
+      * flagged rather than trusted at face value.
+           05 WS-OVERTIME-THRESHOLD PIC 9(03) VALUE 080.
+           05 WS-MAX-TENURE-YEARS   PIC 9(03) VALUE 075.
+      * Page headings/record count for the printable raise listing,
+      * in place of one unbroken DISPLAY dump per employee.
+           05 WS-REPORT-AREA.
+              10 WS-PAGE-NO            PIC 9(04) VALUE ZERO.
+              10 WS-LINE-CTR           PIC 9(03) VALUE 99.
+              10 WS-LINES-PER-PAGE     PIC 9(03) VALUE 020.
+
+      * CSV/XML export control -- EXPORTPARM.DAT selects the format,
+      * no card present means no export file is produced.
+           05 WS-EXPORT-AREA.
+              10 WS-FS-EXPORTPARM     PIC X(02).
+              10 WS-FS-EXPORT         PIC X(02).
+              10 WS-EXPORT-FORMAT     PIC X(01) VALUE SPACE.
+                 88 EXPORT-CSV        VALUE 'C'.
+                 88 EXPORT-XML        VALUE 'X'.
+
+           05 WS-TODAY8             PIC X(08).
+           05 WS-CURRENT-DATE8      REDEFINES WS-TODAY8
+                                     PIC 9(08).
+           05 WS-CURRENT-YEAR       REDEFINES WS-TODAY8.
+              10 WS-CURRENT-YEAR-N  PIC 9(04).
+              10 FILLER             PIC X(04).
+           05 WS-MIN-START-YEAR     PIC 9(04).
+           05 WS-LEAP-YEAR-SW       PIC X(03) VALUE 'NO '.
+               88 LEAP-YEAR         VALUE 'YES'.
+
+      * Days-per-month table used to validate STARTDATE's day-of-
+      * month; February's entry is overridden to 29 in leap years.
+           05 WS-DAYS-IN-MONTH-DATA.
+              10 FILLER             PIC 9(02) VALUE 31.
+              10 FILLER             PIC 9(02) VALUE 28.
+              10 FILLER             PIC 9(02) VALUE 31.
+              10 FILLER             PIC 9(02) VALUE 30.
+              10 FILLER             PIC 9(02) VALUE 31.
+              10 FILLER             PIC 9(02) VALUE 30.
+              10 FILLER             PIC 9(02) VALUE 31.
+              10 FILLER             PIC 9(02) VALUE 31.
+              10 FILLER             PIC 9(02) VALUE 30.
+              10 FILLER             PIC 9(02) VALUE 31.
+              10 FILLER             PIC 9(02) VALUE 30.
+              10 FILLER             PIC 9(02) VALUE 31.
+           05 WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+              10 WS-DAYS-IN-MONTH   PIC 9(02) OCCURS 12 TIMES
+                                     INDEXED BY MONTH-IDX.
+
+      * Rate-cap exception report: the union-contract pay ceiling a
+      * computed NEW-HOURLY-RATE may not cross.
+           05 WS-RATE-CAP           PIC 9(04)V99 VALUE 75.00.
+
+      * Payroll control totals for the finance reconciliation report.
+           05 WS-OLD-PAYROLL-TOTAL  PIC 9(09)V99 VALUE ZERO.
+           05 WS-NEW-PAYROLL-TOTAL  PIC 9(09)V99 VALUE ZERO.
+
+      * Per-department raise-percentage lookup table.
+           05 WS-DEPT-RATE-TABLE.
+              10 WS-DEPT-RATE-ENTRY OCCURS 50 TIMES
+                                    INDEXED BY DEPT-IDX.
+                 15 WS-DEPT-NAME    PIC X(30).
+                 15 WS-DEPT-PCT     PIC 9V99.
+           05 WS-DEPT-RATE-COUNT    PIC 9(03) VALUE ZERO.
+           05 WS-DEPT-RATE-FOUND    PIC X(03).
+              88 DEPT-RATE-FOUND    VALUE 'YES'.
+           05 WS-EMP-RAISE          PIC 9V99.
+           05 WS-FS-REASON          PIC X(32).
+
+      * Archival: the prior NEWEMPFILE.DAT is renamed aside with a
+      * run-date suffix before a fresh run overwrites it, so the
+      * previous run's output is never silently lost.
+           05 WS-ARCHIVE-OLD-NAME   PIC X(40) VALUE
+              "NEWEMPFILE.DAT".
+           05 WS-ARCHIVE-NEW-NAME   PIC X(40).
+           05 WS-ARCHIVE-DATE8      PIC X(08).
+           05 WS-ARCHIVE-INFO       PIC X(40).
+           05 WS-ARCHIVE-STATUS     PIC S9(09) COMP-5.
+
        PROCEDURE DIVISION.
-       
+
        0100-READ-EMPLOYEES.
-		   OPEN INPUT EMPLOYEEFILE. 
+           PERFORM 0050-READ-RAISE-PARM.
+           PERFORM 0060-READ-DEPT-RATES.
+           PERFORM 0070-ARCHIVE-NEWEMPFILE.
+           PERFORM 0080-INIT-DATE-LIMITS.
+           PERFORM 0090-CHECK-EXPORTPARM.
+		   OPEN INPUT EMPLOYEEFILE.
            OPEN OUTPUT NEWEMPFILE.
-           IF WS-FS-EMPLOYEE NOT EQUAL ZEROES OR 
-              WS-FS-NEW-EMPLOYEE NOT EQUAL ZEROES
+           OPEN OUTPUT RATECAPEXCEPT.
+           OPEN OUTPUT STARTDATEEXCEPT.
+           OPEN OUTPUT OVERTIMEEXCEPT.
+           IF WS-FS-EMPLOYEE NOT EQUAL ZEROES OR
+              WS-FS-NEW-EMPLOYEE NOT EQUAL ZEROES OR
+              WS-FS-RATECAP NOT EQUAL ZEROES OR
+              WS-FS-STARTDTEXC NOT EQUAL ZEROES OR
+              WS-FS-OTEXC NOT EQUAL ZEROES
                DISPLAY "------------------------"
                DISPLAY "ERROR IN FILE STATUS"
+               PERFORM 9500-EMPLOYEE-REASON
                DISPLAY "FS-EMPLOYEE: " WS-FS-EMPLOYEE
+                        " (" WS-FS-REASON ")"
+               PERFORM 9510-NEW-EMPLOYEE-REASON
                DISPLAY "FS-NEW-EMPLOYEE: " WS-FS-NEW-EMPLOYEE
+                        " (" WS-FS-REASON ")"
+               DISPLAY "FS-RATECAP: " WS-FS-RATECAP
+               DISPLAY "FS-STARTDTEXC: " WS-FS-STARTDTEXC
+               DISPLAY "FS-OTEXC: " WS-FS-OTEXC
                DISPLAY "------------------------"
+               MOVE 4                TO RETURN-CODE
                PERFORM 9000-END-PROGRAM
            END-IF.
 
@@ -78,46 +272,361 @@
 		   PERFORM 9000-END-PROGRAM.
 	   0100-END.
 
+       0050-READ-RAISE-PARM.
+
+      * Falls back to the 1.03 WS-RAISE VALUE clause when no
+      * RAISEPARM.DAT control card is present for this run.
+           OPEN INPUT RAISEPARM.
+           IF WS-FS-RAISEPARM = '00'
+              READ RAISEPARM
+                 AT END CONTINUE
+              END-READ
+              IF PARM-RAISE-PCT > ZERO
+                 MOVE PARM-RAISE-PCT TO WS-RAISE
+              END-IF
+              CLOSE RAISEPARM
+           END-IF.
+
+       0060-READ-DEPT-RATES.
+
+           OPEN INPUT DEPTRATEFILE.
+           IF WS-FS-DEPTRATE = '00'
+              PERFORM UNTIL WS-FS-DEPTRATE = '10'
+                 READ DEPTRATEFILE
+                    AT END MOVE '10' TO WS-FS-DEPTRATE
+                 END-READ
+                 IF WS-FS-DEPTRATE NOT = '10' AND
+                    WS-DEPT-RATE-COUNT < 50
+                    ADD 1                TO WS-DEPT-RATE-COUNT
+                    SET DEPT-IDX         TO WS-DEPT-RATE-COUNT
+                    MOVE DEPTRATE-DEPARTMENT
+                                         TO WS-DEPT-NAME(DEPT-IDX)
+                    MOVE DEPTRATE-PCT    TO WS-DEPT-PCT(DEPT-IDX)
+                 END-IF
+              END-PERFORM
+              CLOSE DEPTRATEFILE
+           END-IF.
+
+       0070-ARCHIVE-NEWEMPFILE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-ARCHIVE-OLD-NAME
+                WS-ARCHIVE-INFO
+                RETURNING WS-ARCHIVE-STATUS.
+
+           IF WS-ARCHIVE-STATUS = 0
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE8
+              STRING "NEWEMPFILE." WS-ARCHIVE-DATE8 ".DAT"
+                 DELIMITED BY SIZE INTO WS-ARCHIVE-NEW-NAME
+              CALL "CBL_RENAME_FILE" USING WS-ARCHIVE-OLD-NAME
+                   WS-ARCHIVE-NEW-NAME
+                   RETURNING WS-ARCHIVE-STATUS
+              IF WS-ARCHIVE-STATUS NOT = 0
+                 DISPLAY "** WARNING: COULD NOT ARCHIVE PRIOR "
+                         "NEWEMPFILE.DAT, STATUS: " WS-ARCHIVE-STATUS
+              ELSE
+                 DISPLAY "* ARCHIVED PRIOR NEWEMPFILE.DAT TO "
+                         WS-ARCHIVE-NEW-NAME
+              END-IF
+           END-IF.
+
+       0080-INIT-DATE-LIMITS.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY8
+           COMPUTE WS-MIN-START-YEAR =
+                   WS-CURRENT-YEAR-N - WS-MAX-TENURE-YEARS.
+
+       0090-CHECK-EXPORTPARM.
+
+      * Looks for an operations-supplied export control card. When
+      * one is present and names a CSV or XML format, the export
+      * file is opened and a header/root element is written so the
+      * raise listing below can append to it employee by employee.
+           OPEN INPUT EXPORTPARM.
+           IF WS-FS-EXPORTPARM = '00'
+              READ EXPORTPARM
+                 AT END CONTINUE
+              END-READ
+              MOVE EXPORT-FORMAT-PARM  TO WS-EXPORT-FORMAT
+              CLOSE EXPORTPARM
+           END-IF.
+
+           IF EXPORT-CSV OR EXPORT-XML
+              OPEN OUTPUT EXPORTFILE
+              PERFORM 0095-WRITE-EXPORT-HEADER
+           END-IF.
+
+       0095-WRITE-EXPORT-HEADER.
+
+           IF EXPORT-CSV
+              MOVE "EMPLOYEEID,LASTNAME,FIRSTNAME,OLDRATE,NEWRATE"
+                                          TO EXPORT-REC
+              WRITE EXPORT-REC
+           ELSE
+              IF EXPORT-XML
+                 MOVE "<EMPLOYEES>"      TO EXPORT-REC
+                 WRITE EXPORT-REC
+              END-IF
+           END-IF.
+
 	   0200-PROCESS-EMPLOYEES.
-              
-            COMPUTE NEW-HOURLY-RATE ROUNDED = HOURLYRATE * WS-RAISE
+
+            PERFORM 0210-LOOKUP-DEPT-RATE
+            COMPUTE NEW-HOURLY-RATE ROUNDED =
+                    HOURLYRATE * WS-EMP-RAISE
+            IF NEW-HOURLY-RATE > WS-RATE-CAP
+               PERFORM 0220-LOG-RATECAP-EXCEPTION
+               MOVE WS-RATE-CAP    TO NEW-HOURLY-RATE
+            END-IF
+            PERFORM 0230-CHECK-STARTDATE-VALIDITY
+            PERFORM 0240-CHECK-OVERTIME-HOURS
+            PERFORM 0250-PRINT-LISTING-LINE
             MOVE EMPINFO           TO NEW-EMP-DATA
             MOVE DEPARTMENT        TO NEW-DEPARTMENT
             MOVE GENDER            TO NEW-GENDER
             ADD 1                  TO WS-EMPLOYEE-COUNT
 
+            COMPUTE WS-OLD-PAYROLL-TOTAL =
+                    WS-OLD-PAYROLL-TOTAL + (HOURLYRATE * HOURSWORKED)
+            COMPUTE WS-NEW-PAYROLL-TOTAL =
+                    WS-NEW-PAYROLL-TOTAL +
+                    (NEW-HOURLY-RATE * HOURSWORKED)
+
             WRITE NEWEMPLOYEE AFTER ADVANCING 1 LINE.
-            IF WS-FS-NEW-EMPLOYEE NOT EQUAL ZEROES 
+            IF WS-FS-NEW-EMPLOYEE NOT EQUAL ZEROES
                DISPLAY "------------------------"
                DISPLAY "ERROR AT WRITING FILE"
+               PERFORM 9510-NEW-EMPLOYEE-REASON
                DISPLAY "FS-NEW-EMPLOYEE: " WS-FS-NEW-EMPLOYEE
+                        " (" WS-FS-REASON ")"
                DISPLAY "------------------------"
+               MOVE 4                TO RETURN-CODE
                PERFORM 9000-END-PROGRAM
            END-IF.
 
-			READ EMPLOYEEFILE 
+			READ EMPLOYEEFILE
 			  AT END SET ENDOFFILE TO TRUE
 			END-READ.
 		  
-	   0200-END. 
-	   
-	   
-	   9000-END-PROGRAM.	
-           CLOSE EMPLOYEEFILE, NEWEMPFILE. 
-           IF WS-FS-EMPLOYEE NOT EQUAL ZEROES OR 
+	   0200-END.
+
+       0210-LOOKUP-DEPT-RATE.
+
+      * Departments not found in DEPTRATES.DAT get the WS-RAISE
+      * default (from RAISEPARM.DAT or the built-in 1.03).
+           MOVE 'NO '                 TO WS-DEPT-RATE-FOUND
+           MOVE WS-RAISE              TO WS-EMP-RAISE
+
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+              UNTIL DEPT-IDX > WS-DEPT-RATE-COUNT
+              IF WS-DEPT-NAME(DEPT-IDX) = DEPARTMENT
+                 MOVE WS-DEPT-PCT(DEPT-IDX) TO WS-EMP-RAISE
+                 MOVE 'YES'                 TO WS-DEPT-RATE-FOUND
+              END-IF
+           END-PERFORM.
+
+       0220-LOG-RATECAP-EXCEPTION.
+
+           ADD 1                       TO WS-RATECAP-COUNT
+           MOVE SPACES                 TO RATECAP-REC
+           MOVE EMPLOYEEID             TO RATECAP-EMPLOYEEID
+           MOVE HOURLYRATE             TO RATECAP-OLD-RATE
+           MOVE NEW-HOURLY-RATE        TO RATECAP-COMPUTED-RATE
+           WRITE RATECAP-REC.
+
+       0150-PRINT-HEADING.
+
+           ADD 1                       TO WS-PAGE-NO
+           MOVE ZERO                   TO WS-LINE-CTR
+           DISPLAY " "
+           DISPLAY "================================================"
+           DISPLAY "EMPLOYEE RAISE LISTING -- PAGE " WS-PAGE-NO
+           DISPLAY "================================================"
+           DISPLAY "EMP ID   LAST NAME  FIRST NAME  OLD RATE NEW RATE".
+
+       0250-PRINT-LISTING-LINE.
+
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+              PERFORM 0150-PRINT-HEADING
+           END-IF
+           DISPLAY EMPLOYEEID "  " LASTNAME "  " FIRSTNAME "  "
+                   HOURLYRATE "  " NEW-HOURLY-RATE
+           ADD 1                       TO WS-LINE-CTR
+           PERFORM 0260-WRITE-EXPORT-LINE.
+
+       0260-WRITE-EXPORT-LINE.
+
+           IF EXPORT-CSV
+              MOVE SPACES               TO EXPORT-REC
+              STRING FUNCTION TRIM(EMPLOYEEID) DELIMITED BY SIZE
+                     ","                       DELIMITED BY SIZE
+                     FUNCTION TRIM(LASTNAME)   DELIMITED BY SIZE
+                     ","                       DELIMITED BY SIZE
+                     FUNCTION TRIM(FIRSTNAME)  DELIMITED BY SIZE
+                     ","                       DELIMITED BY SIZE
+                     FUNCTION TRIM(HOURLYRATE) DELIMITED BY SIZE
+                     ","                       DELIMITED BY SIZE
+                     FUNCTION TRIM(NEW-HOURLY-RATE)
+                                               DELIMITED BY SIZE
+                 INTO EXPORT-REC
+              END-STRING
+              WRITE EXPORT-REC
+           ELSE
+              IF EXPORT-XML
+                 MOVE SPACES            TO EXPORT-REC
+                 STRING "  <EMPLOYEE ID=" '"'    DELIMITED BY SIZE
+                        FUNCTION TRIM(EMPLOYEEID)
+                                                  DELIMITED BY SIZE
+                        '" LASTNAME="'            DELIMITED BY SIZE
+                        FUNCTION TRIM(LASTNAME)   DELIMITED BY SIZE
+                        '" FIRSTNAME="'           DELIMITED BY SIZE
+                        FUNCTION TRIM(FIRSTNAME)  DELIMITED BY SIZE
+                        '" NEWRATE="'             DELIMITED BY SIZE
+                        FUNCTION TRIM(NEW-HOURLY-RATE)
+                                                  DELIMITED BY SIZE
+                        '"/>'                     DELIMITED BY SIZE
+                    INTO EXPORT-REC
+                 END-STRING
+                 WRITE EXPORT-REC
+              END-IF
+           END-IF.
+
+       0230-CHECK-STARTDATE-VALIDITY.
+
+      * A STARTDATE later than today, or further back than a
+      * plausible working lifetime, is logged for payroll to
+      * research; the raise still proceeds on the record as read.
+      * A STARTDATE that is not even a real calendar date (bad
+      * month or a day that doesn't exist in that month) is logged
+      * ahead of those checks instead, since year range and future/
+      * past comparisons are meaningless against a garbled date.
+           IF START-MONTH < 1 OR START-MONTH > 12
+              ADD 1                    TO WS-STARTDTEXC-COUNT
+              MOVE SPACES              TO STARTDTEXC-REC
+              MOVE EMPLOYEEID          TO STARTDTEXC-EMPLOYEEID
+              MOVE STARTDATE-NUM       TO STARTDTEXC-STARTDATE
+              MOVE "INVALID CALENDAR DATE"
+                                       TO STARTDTEXC-REASON
+              WRITE STARTDTEXC-REC
+           ELSE
+              PERFORM 0235-SET-FEBRUARY-LEAP-DAYS
+              IF START-DAY < 1
+                 OR START-DAY > WS-DAYS-IN-MONTH(START-MONTH)
+                 ADD 1                 TO WS-STARTDTEXC-COUNT
+                 MOVE SPACES           TO STARTDTEXC-REC
+                 MOVE EMPLOYEEID       TO STARTDTEXC-EMPLOYEEID
+                 MOVE STARTDATE-NUM    TO STARTDTEXC-STARTDATE
+                 MOVE "INVALID CALENDAR DATE"
+                                       TO STARTDTEXC-REASON
+                 WRITE STARTDTEXC-REC
+              ELSE
+                 IF STARTDATE-NUM > WS-CURRENT-DATE8
+                    ADD 1              TO WS-STARTDTEXC-COUNT
+                    MOVE SPACES        TO STARTDTEXC-REC
+                    MOVE EMPLOYEEID    TO STARTDTEXC-EMPLOYEEID
+                    MOVE STARTDATE-NUM TO STARTDTEXC-STARTDATE
+                    MOVE "STARTDATE IN FUTURE"
+                                       TO STARTDTEXC-REASON
+                    WRITE STARTDTEXC-REC
+                 ELSE
+                    IF START-YEAR < WS-MIN-START-YEAR
+                       ADD 1              TO WS-STARTDTEXC-COUNT
+                       MOVE SPACES        TO STARTDTEXC-REC
+                       MOVE EMPLOYEEID    TO STARTDTEXC-EMPLOYEEID
+                       MOVE STARTDATE-NUM TO STARTDTEXC-STARTDATE
+                       MOVE "STARTDATE TOO OLD"
+                                          TO STARTDTEXC-REASON
+                       WRITE STARTDTEXC-REC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       0235-SET-FEBRUARY-LEAP-DAYS.
+
+      * Called once per record so February's day count reflects that
+      * record's own START-YEAR before the day-of-month check above.
+           MOVE 'NO '                  TO WS-LEAP-YEAR-SW
+           IF (FUNCTION MOD(START-YEAR, 4) = 0 AND
+               FUNCTION MOD(START-YEAR, 100) NOT = 0)
+              OR FUNCTION MOD(START-YEAR, 400) = 0
+              SET LEAP-YEAR            TO TRUE
+           END-IF.
+
+           IF LEAP-YEAR
+              MOVE 29                  TO WS-DAYS-IN-MONTH(2)
+           ELSE
+              MOVE 28                  TO WS-DAYS-IN-MONTH(2)
+           END-IF.
+
+       0240-CHECK-OVERTIME-HOURS.
+
+      * HOURSWORKED over the biweekly overtime threshold is logged
+      * for payroll review; the raise still proceeds as computed.
+           IF HOURSWORKED > WS-OVERTIME-THRESHOLD
+              ADD 1                    TO WS-OTEXC-COUNT
+              MOVE SPACES              TO OTEXC-REC
+              MOVE EMPLOYEEID          TO OTEXC-EMPLOYEEID
+              MOVE HOURSWORKED         TO OTEXC-HOURSWORKED
+              COMPUTE OTEXC-OVERTIME-HOURS =
+                      HOURSWORKED - WS-OVERTIME-THRESHOLD
+              WRITE OTEXC-REC
+           END-IF.
+
+	   9000-END-PROGRAM.
+
+           IF EXPORT-XML
+              MOVE "</EMPLOYEES>"        TO EXPORT-REC
+              WRITE EXPORT-REC
+           END-IF.
+
+           IF EXPORT-CSV OR EXPORT-XML
+              CLOSE EXPORTFILE
+           END-IF.
+
+           CLOSE EMPLOYEEFILE, NEWEMPFILE, RATECAPEXCEPT,
+                 STARTDATEEXCEPT, OVERTIMEEXCEPT.
+           IF WS-FS-EMPLOYEE NOT EQUAL ZEROES OR
               WS-FS-NEW-EMPLOYEE NOT EQUAL ZEROES
            DISPLAY "------------------------"
                DISPLAY "ERROR IN FILE CLOSING"
+               PERFORM 9500-EMPLOYEE-REASON
                DISPLAY "FS-EMPLOYEE: " WS-FS-EMPLOYEE
+                        " (" WS-FS-REASON ")"
+               PERFORM 9510-NEW-EMPLOYEE-REASON
                DISPLAY "FS-NEW-EMPLOYEE: " WS-FS-NEW-EMPLOYEE
+                        " (" WS-FS-REASON ")"
                DISPLAY "------------------------"
+               MOVE 4                TO RETURN-CODE
            END-IF
 
+           DISPLAY "**********************************"
+           DISPLAY "*  RATE-CAP EXCEPTIONS LOGGED: " WS-RATECAP-COUNT
+           DISPLAY "*  STARTDATE EXCEPTIONS LOGGED: "
+                   WS-STARTDTEXC-COUNT
+           DISPLAY "*  OVERTIME EXCEPTIONS LOGGED: " WS-OTEXC-COUNT
+           DISPLAY "**********************************"
+
            DISPLAY "**********************************"
            DISPLAY "*       END OF PROGRAM           *"
            DISPLAY "*                                *"
            DISPLAY "*  # Employees processed: ", WS-EMPLOYEE-COUNT.
-           DISPLAY "**********************************"	
+           DISPLAY "**********************************"
+
+           DISPLAY "**********************************"
+           DISPLAY "*  PAYROLL CONTROL TOTALS        *"
+           DISPLAY "*  OLD PAYROLL TOTAL: " WS-OLD-PAYROLL-TOTAL
+           DISPLAY "*  NEW PAYROLL TOTAL: " WS-NEW-PAYROLL-TOTAL
+           DISPLAY "**********************************"
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-EMPLOYEE-REASON
+           FS-FIELD  BY WS-FS-EMPLOYEE
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-NEW-EMPLOYEE-REASON
+           FS-FIELD  BY WS-FS-NEW-EMPLOYEE
+           FS-REASON BY WS-FS-REASON.
+
           END PROGRAM EMPLOYEERAISE.
