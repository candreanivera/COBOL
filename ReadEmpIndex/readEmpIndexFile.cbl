@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READEMPINDEX.
+      * READS THE EMPLOYEE INDEXED MASTER EITHER BY EMPLOYEEID OR BY
+      * DEPARTMENT, THE SAME WAY READINDEXFILE READS BASEBALLINDEXED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	    SELECT EMPLOYEEINDEXED ASSIGN TO "EMPLOYEEINDEXED.DAT"
+        FILE STATUS IS EMP-IDX-FS
+		  ORGANIZATION IS INDEXED
+		  ACCESS MODE IS DYNAMIC
+		  RECORD KEY IS IDX-EMPLOYEEID
+		  ALTERNATE RECORD KEY IS IDX-DEPARTMENT
+		     WITH DUPLICATES.
+
+      * Optional batch parameter card -- when present, READTYPE and
+      * the search key come from here instead of an interactive
+      * ACCEPT, the same convention READINDEXFILE uses.
+	    SELECT OPTIONAL PARMFILE ASSIGN TO "EMPREADPARM.DAT"
+	       ORGANIZATION IS LINE SEQUENTIAL
+	       FILE STATUS IS PARM-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD EMPLOYEEINDEXED.
+	   01 EMP-IDX-REG.
+         88 EMP-IDX-EOF            VALUE HIGH-VALUES.
+            05 IDX-EMPLOYEEID      PIC 9(07).
+            05 IDX-LASTNAME        PIC X(10).
+            05 IDX-FIRSTNAME       PIC X(10).
+            05 IDX-START-YEAR      PIC 9(04).
+            05 IDX-START-MONTH     PIC 9(02).
+            05 IDX-START-DAY       PIC 9(02).
+            05 IDX-HOURSWORKED     PIC 9(03).
+            05 IDX-HOURLYRATE      PIC 9(04)V99.
+            05 IDX-DEPARTMENT      PIC X(30).
+            05 IDX-GENDER          PIC X(01).
+
+	   FD PARMFILE.
+	   01 PARM-RECORD.
+	      05 PARM-READTYPE          PIC 9.
+	      05 PARM-KEY               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05  EMP-IDX-FS           PIC X(2).
+		       88 RECORDFOUND       VALUE "00".
+	       05  PARM-FS              PIC X(2).
+	       05  WS-BATCH-MODE        PIC X(03) VALUE 'NO '.
+	           88 BATCH-RUN         VALUE 'YES'.
+           05  WS-FS-REASON         PIC X(32).
+
+	       05  READTYPE              PIC 9.
+		       88 ID-KEY             VALUE 1.
+			    88 DEPARTMENT-KEY    VALUE 2.
+              88 ALLRECORDS         VALUE 3.
+
+	       05  PRINTRECORD.
+             10 PRINT-ID            PIC Z(6)9.
+             10 FILLER              PIC X(02).
+             10 PRINT-LASTNAME      PIC X(10).
+             10 FILLER              PIC X(02).
+             10 PRINT-FIRSTNAME     PIC X(10).
+             10 FILLER              PIC X(02).
+             10 PRINT-DEPARTMENT    PIC X(30).
+
+          05 WORK-VARIABLES.
+             10 WS-DEPARTMENT       PIC X(30).
+             10 WS-CLOSE-FILE       PIC X(03) VALUE 'YES'.
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+		   OPEN INPUT EMPLOYEEINDEXED.
+           EVALUATE EMP-IDX-FS
+            WHEN '00'
+               CONTINUE
+            WHEN OTHER
+               PERFORM 9500-EMPIDX-REASON
+               DISPLAY '********************'
+               DISPLAY '* OPEN FILE ERROR  *'
+               DISPLAY '* FS-INPUT: ' EMP-IDX-FS
+                        ' (' WS-FS-REASON ')'
+               DISPLAY '********************'
+               MOVE 'NO '     TO WS-CLOSE-FILE
+               PERFORM 9000-END-PROGRAM
+           END-EVALUATE
+
+           PERFORM 0110-CHECK-PARMFILE.
+
+           IF NOT BATCH-RUN
+		      DISPLAY "TO SELECT RECORD BY EMPLOYEE ID, ENTER 1"
+		      DISPLAY "TO SELECT RECORDS BY DEPARTMENT, ENTER 2"
+              DISPLAY "TO LIST ALL THE RECORDS, ENTER 3"
+			   ACCEPT READTYPE
+           END-IF.
+
+		   EVALUATE READTYPE
+		   WHEN 1
+		     IF NOT BATCH-RUN
+		        DISPLAY "ENTER EMPLOYEE ID (7 DIGITS): "
+			       WITH NO ADVANCING
+			     ACCEPT IDX-EMPLOYEEID
+		     END-IF
+			  READ EMPLOYEEINDEXED
+			    KEY IS IDX-EMPLOYEEID
+			    INVALID KEY
+                   PERFORM 9500-EMPIDX-REASON
+                   DISPLAY "ERROR ON KEY: " EMP-IDX-FS
+                           " (" WS-FS-REASON ")"
+			  END-READ
+           PERFORM 0200-DISPLAY
+         WHEN 2
+              IF NOT BATCH-RUN
+		         DISPLAY "ENTER DEPARTMENT (30 CHARACTERS): "
+			        WITH NO ADVANCING
+			      ACCEPT IDX-DEPARTMENT
+              END-IF
+              READ EMPLOYEEINDEXED
+                KEY IS IDX-DEPARTMENT
+                INVALID KEY
+                   PERFORM 9500-EMPIDX-REASON
+                   DISPLAY "ERROR ON KEY: " EMP-IDX-FS
+                           " (" WS-FS-REASON ")"
+              END-READ
+              MOVE IDX-DEPARTMENT      TO WS-DEPARTMENT
+              PERFORM 0200-DISPLAY
+              PERFORM 0300-READ-NEXT UNTIL EMP-IDX-EOF
+         WHEN 3
+              MOVE LOW-VALUES          TO IDX-EMPLOYEEID
+              START EMPLOYEEINDEXED
+                   KEY >= IDX-EMPLOYEEID
+                   INVALID KEY
+                      PERFORM 9500-EMPIDX-REASON
+                      DISPLAY "ERROR ON KEY: " EMP-IDX-FS
+                              " (" WS-FS-REASON ")"
+              END-START
+              PERFORM 0200-DISPLAY
+              PERFORM 0300-READ-NEXT UNTIL EMP-IDX-EOF
+         WHEN OTHER
+           DISPLAY "ERROR, OPTION NOT VALID"
+         END-EVALUATE.
+
+         PERFORM 9000-END-PROGRAM.
+
+       0110-CHECK-PARMFILE.
+
+      * Looks for an operations-supplied parameter card. When one is
+      * present READTYPE and the search key it carries drive this run
+      * instead of the interactive menu/ACCEPT, the same convention
+      * READINDEXFILE uses for unattended batch jobs.
+           OPEN INPUT PARMFILE.
+           IF PARM-FS = '00'
+              READ PARMFILE
+                AT END CONTINUE
+              END-READ
+              MOVE PARM-READTYPE     TO READTYPE
+              EVALUATE READTYPE
+                 WHEN 1 MOVE PARM-KEY(1:7)   TO IDX-EMPLOYEEID
+                 WHEN 2 MOVE PARM-KEY(1:30)  TO IDX-DEPARTMENT
+                 WHEN OTHER CONTINUE
+              END-EVALUATE
+              MOVE 'YES'              TO WS-BATCH-MODE
+              CLOSE PARMFILE
+           END-IF.
+
+       0200-DISPLAY.
+
+       IF  READTYPE = 1 OR
+          (READTYPE = 2 AND IDX-DEPARTMENT = WS-DEPARTMENT) OR
+           READTYPE = 3
+		     MOVE IDX-EMPLOYEEID      TO PRINT-ID
+		     MOVE IDX-LASTNAME        TO PRINT-LASTNAME
+             MOVE IDX-FIRSTNAME       TO PRINT-FIRSTNAME
+             MOVE IDX-DEPARTMENT      TO PRINT-DEPARTMENT
+		     DISPLAY PRINTRECORD
+	    END-IF.
+
+       0300-READ-NEXT.
+
+           READ EMPLOYEEINDEXED NEXT RECORD
+            AT END SET EMP-IDX-EOF    TO TRUE
+           END-READ.
+           PERFORM 0200-DISPLAY.
+
+	    9000-END-PROGRAM.
+
+         IF WS-CLOSE-FILE = 'YES'
+           CLOSE EMPLOYEEINDEXED
+		      EVALUATE EMP-IDX-FS
+              WHEN '00'
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9500-EMPIDX-REASON
+                 DISPLAY '********************'
+                 DISPLAY '* CLOSE FILE ERROR  *'
+                 DISPLAY '* FS-INPUT: ' EMP-IDX-FS
+                          ' (' WS-FS-REASON ')'
+                 DISPLAY '********************'
+             END-EVALUATE
+         END-IF
+
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-EMPIDX-REASON
+           FS-FIELD  BY EMP-IDX-FS
+           FS-REASON BY WS-FS-REASON.
+
+       END PROGRAM READEMPINDEX.
