@@ -0,0 +1,56 @@
+      *****************************************************************
+      *  COPYBOOK     : FSTATUS                                       *
+      *  DESCRIPTION  : TRANSLATES A 2-CHARACTER FILE STATUS CODE     *
+      *                 INTO A HUMAN-READABLE REASON, SO EVERY        *
+      *                 PROGRAM'S FS ERROR DISPLAYS CAN SHOW WHY A     *
+      *                 READ/WRITE/OPEN FAILED INSTEAD OF JUST THE    *
+      *                 RAW CODE. PARAMETERIZED VIA COPY REPLACING    *
+      *                 SO EACH CALLING PROGRAM CAN GIVE THE          *
+      *                 GENERATED PARAGRAPH A UNIQUE NAME AND POINT   *
+      *                 IT AT ITS OWN FS FIELD AND REASON FIELD.      *
+      *                                                                *
+      *  USAGE        : COPY FSTATUS REPLACING                       *
+      *                    FS-PARA   BY 9500-XXX-REASON              *
+      *                    FS-FIELD  BY WS-FS-XXX                    *
+      *                    FS-REASON BY WS-FS-REASON.                *
+      *                 THEN PERFORM 9500-XXX-REASON BEFORE           *
+      *                 DISPLAYING WS-FS-REASON ALONGSIDE THE CODE.   *
+      *****************************************************************
+       FS-PARA.
+
+           EVALUATE FS-FIELD
+              WHEN '00' MOVE 'SUCCESSFUL COMPLETION'
+                                                 TO FS-REASON
+              WHEN '02' MOVE 'DUPLICATE KEY ON READ'
+                                                 TO FS-REASON
+              WHEN '04' MOVE 'RECORD LENGTH MISMATCH'
+                                                 TO FS-REASON
+              WHEN '05' MOVE 'OPTIONAL FILE NOT FOUND AT OPEN'
+                                                 TO FS-REASON
+              WHEN '10' MOVE 'END OF FILE'
+                                                 TO FS-REASON
+              WHEN '21' MOVE 'SEQUENCE ERROR ON KEY'
+                                                 TO FS-REASON
+              WHEN '22' MOVE 'DUPLICATE KEY ON WRITE'
+                                                 TO FS-REASON
+              WHEN '23' MOVE 'RECORD NOT FOUND'
+                                                 TO FS-REASON
+              WHEN '24' MOVE 'BOUNDARY VIOLATION'
+                                                 TO FS-REASON
+              WHEN '30' MOVE 'PERMANENT I/O ERROR'
+                                                 TO FS-REASON
+              WHEN '35' MOVE 'FILE NOT FOUND'
+                                                 TO FS-REASON
+              WHEN '37' MOVE 'OPEN MODE NOT SUPPORTED'
+                                                 TO FS-REASON
+              WHEN '41' MOVE 'FILE ALREADY OPEN'
+                                                 TO FS-REASON
+              WHEN '42' MOVE 'FILE NOT OPEN'
+                                                 TO FS-REASON
+              WHEN '46' MOVE 'READ AFTER END OF FILE'
+                                                 TO FS-REASON
+              WHEN '48' MOVE 'WRITE TO INPUT-ONLY FILE'
+                                                 TO FS-REASON
+              WHEN OTHER MOVE 'UNKNOWN FILE STATUS'
+                                                 TO FS-REASON
+           END-EVALUATE.
