@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEASONROLLUP.
+      * READS BASEBALLINDEXED.DAT SEQUENTIALLY AND PRINTS GAMES
+      * PLAYED, TOTAL ATTENDANCE, AND AVERAGE ATTENDANCE BY SEASON
+      * (IDX-YEAR) AND HOME TEAM (IDX-HOMETEAM).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	    SELECT BASEBALL ASSIGN TO "BASEBALLINDEXED.DAT"
+        FILE STATUS IS BASEBALL-FS
+		  ORGANIZATION IS INDEXED
+		  ACCESS MODE IS SEQUENTIAL
+		  RECORD KEY IS BASEBALLID
+		  ALTERNATE RECORD KEY IS IDX-HOMETEAM
+		     WITH DUPLICATES
+          ALTERNATE RECORD KEY IS IDX-AWAYTEAM
+		     WITH DUPLICATES
+          ALTERNATE RECORD KEY IS IDX-DATE
+		     WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD BASEBALL.
+	   01 BASE-IDX-REG.
+         88 BASEBALL-EOF            VALUE HIGH-VALUES.
+	      05 BASEBALLID              PIC X(36).
+		   05 IDX-YEAR                PIC 9(04).
+         05 IDX-DATE                PIC X(10).
+         05 IDX-TIME                PIC X(13).
+         05 IDX-ATTENDANCE          PIC X(05).
+         05 IDX-HOMETEAM            PIC X(12).
+         05 IDX-AWAYTEAM            PIC X(12).
+         05 IDX-MOREINFO            PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER                PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05  BASEBALL-FS           PIC X(2).
+           05  WS-FS-REASON          PIC X(32).
+           05  WS-ATTEND-5           PIC 9(05) VALUE ZERO.
+           05  WS-NUM-ATTENDANCE     PIC 9(07) VALUE ZERO.
+
+      * Accumulators for the games/attendance rollup by season/team.
+          05 WS-ROLLUP-AREA.
+             10 WS-ROLL-COUNT       PIC 9(04) COMP VALUE ZERO.
+             10 WS-ROLLUP-ENTRY OCCURS 200 TIMES
+                                  INDEXED BY ROLL-IDX.
+                15 WS-ROLL-YEAR     PIC 9(04).
+                15 WS-ROLL-HOMETEAM PIC X(12).
+                15 WS-ROLL-GAMES    PIC 9(05).
+                15 WS-ROLL-ATTEND   PIC 9(09).
+                15 WS-ROLL-AVERAGE  PIC 9(07).
+             10 WS-ROLL-FOUND       PIC X(03).
+                88 ROLL-ENTRY-FOUND VALUE 'YES'.
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+		   OPEN INPUT BASEBALL.
+           IF BASEBALL-FS NOT = '00'
+              PERFORM 9500-BASEBALL-REASON
+              DISPLAY '********************'
+              DISPLAY '* OPEN FILE ERROR  *'
+              DISPLAY '* FS-INPUT: ' BASEBALL-FS
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+           READ BASEBALL NEXT RECORD
+              AT END SET BASEBALL-EOF TO TRUE
+           END-READ.
+           PERFORM 0200-ACCUMULATE-ROLLUP UNTIL BASEBALL-EOF.
+
+           PERFORM 0300-COMPUTE-AVERAGES.
+           PERFORM 0400-PRINT-ROLLUP.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0200-ACCUMULATE-ROLLUP.
+
+      * Linear search for an existing (year, hometeam) bucket; a new
+      * bucket is added to the table when none is found.
+           MOVE 'NO '                  TO WS-ROLL-FOUND
+           MOVE IDX-ATTENDANCE         TO WS-ATTEND-5
+           MOVE WS-ATTEND-5            TO WS-NUM-ATTENDANCE
+
+           PERFORM VARYING ROLL-IDX FROM 1 BY 1
+              UNTIL ROLL-IDX > WS-ROLL-COUNT
+              IF WS-ROLL-YEAR(ROLL-IDX)     = IDX-YEAR AND
+                 WS-ROLL-HOMETEAM(ROLL-IDX) = IDX-HOMETEAM
+                 ADD 1                  TO WS-ROLL-GAMES(ROLL-IDX)
+                 ADD WS-NUM-ATTENDANCE  TO WS-ROLL-ATTEND(ROLL-IDX)
+                 MOVE 'YES'             TO WS-ROLL-FOUND
+              END-IF
+           END-PERFORM
+
+           IF NOT ROLL-ENTRY-FOUND AND WS-ROLL-COUNT < 200
+              ADD 1                     TO WS-ROLL-COUNT
+              SET ROLL-IDX              TO WS-ROLL-COUNT
+              MOVE IDX-YEAR             TO WS-ROLL-YEAR(ROLL-IDX)
+              MOVE IDX-HOMETEAM         TO WS-ROLL-HOMETEAM(ROLL-IDX)
+              MOVE 1                    TO WS-ROLL-GAMES(ROLL-IDX)
+              MOVE WS-NUM-ATTENDANCE    TO WS-ROLL-ATTEND(ROLL-IDX)
+           END-IF.
+
+           READ BASEBALL NEXT RECORD
+              AT END SET BASEBALL-EOF TO TRUE
+           END-READ.
+
+       0300-COMPUTE-AVERAGES.
+
+           PERFORM VARYING ROLL-IDX FROM 1 BY 1
+              UNTIL ROLL-IDX > WS-ROLL-COUNT
+              COMPUTE WS-ROLL-AVERAGE(ROLL-IDX) ROUNDED =
+                      WS-ROLL-ATTEND(ROLL-IDX) /
+                      WS-ROLL-GAMES(ROLL-IDX)
+           END-PERFORM.
+
+       0400-PRINT-ROLLUP.
+
+           DISPLAY "================================================".
+           DISPLAY "SEASON/TEAM ROLLUP -- GAMES AND ATTENDANCE".
+           DISPLAY "================================================".
+           DISPLAY "YEAR  HOME TEAM     GAMES   TOTAL ATT   AVG ATT".
+
+           PERFORM VARYING ROLL-IDX FROM 1 BY 1
+              UNTIL ROLL-IDX > WS-ROLL-COUNT
+              DISPLAY WS-ROLL-YEAR(ROLL-IDX) "  "
+                      WS-ROLL-HOMETEAM(ROLL-IDX) "  "
+                      WS-ROLL-GAMES(ROLL-IDX) "  "
+                      WS-ROLL-ATTEND(ROLL-IDX) "  "
+                      WS-ROLL-AVERAGE(ROLL-IDX)
+           END-PERFORM.
+
+	    9000-END-PROGRAM.
+
+           CLOSE BASEBALL.
+           IF BASEBALL-FS NOT = '00'
+              PERFORM 9500-BASEBALL-REASON
+              DISPLAY '********************'
+              DISPLAY '* CLOSE FILE ERROR  *'
+              DISPLAY '* FS-INPUT: ' BASEBALL-FS
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+           END-IF.
+
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-BASEBALL-REASON
+           FS-FIELD  BY BASEBALL-FS
+           FS-REASON BY WS-FS-REASON.
+
+       END PROGRAM SEASONROLLUP.
