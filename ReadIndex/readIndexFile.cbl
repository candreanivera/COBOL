@@ -14,8 +14,28 @@
 		  ALTERNATE RECORD KEY IS IDX-HOMETEAM
 		     WITH DUPLICATES
         ALTERNATE RECORD KEY IS IDX-AWAYTEAM
+		     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-DATE
 		     WITH DUPLICATES.
-		   
+
+      * Optional batch parameter card -- when present, READTYPE and
+      * the search key come from here instead of an interactive ACCEPT
+      * so this program can run unattended in an overnight batch job.
+	    SELECT OPTIONAL PARMFILE ASSIGN TO "READPARM.DAT"
+	       ORGANIZATION IS LINE SEQUENTIAL
+	       FILE STATUS IS PARM-FS.
+
+      * Optional export control card -- when present, a CSV or XML
+      * copy of the game listing is written alongside the normal
+      * DISPLAY output for downstream tools that don't read DISPLAY.
+	    SELECT OPTIONAL EXPORTPARM ASSIGN TO "EXPORTPARM.DAT"
+	       ORGANIZATION IS LINE SEQUENTIAL
+	       FILE STATUS IS WS-FS-EXPORTPARM.
+
+	    SELECT OPTIONAL EXPORTFILE ASSIGN TO "BASEBALLEXPORT.DAT"
+	       ORGANIZATION IS LINE SEQUENTIAL
+	       FILE STATUS IS WS-FS-EXPORT.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD BASEBALL.
@@ -29,7 +49,22 @@
          05 IDX-HOMETEAM            PIC X(12).
          05 IDX-AWAYTEAM            PIC X(12).
          05 IDX-MOREINFO            PIC X(35).
-		
+
+	   FD PARMFILE.
+	   01 PARM-RECORD.
+	      05 PARM-READTYPE           PIC 9.
+      * PARM-KEY holds one key for READTYPE 1-3, two 12-character team
+      * names (home then away) for READTYPE 6, or two 10-character
+      * YYYY-MM-DD dates (from then to) for READTYPE 7.
+	      05 PARM-KEY                PIC X(36).
+
+	   FD EXPORTPARM.
+	   01 EXPORTPARM-REC.
+	      05 EXPORT-FORMAT-PARM      PIC X(01).
+
+	   FD EXPORTFILE.
+	   01 EXPORT-REC                 PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
            05 FILLER                PIC X(27) VALUE 
@@ -38,12 +73,19 @@
 	   01  WS-WORK-AREAS.
 	       05  BASEBALL-FS           PIC X(2).
 		       88 RECORDFOUND         VALUE "00".
+	       05  PARM-FS               PIC X(2).
+	       05  WS-BATCH-MODE         PIC X(03) VALUE 'NO '.
+	           88 BATCH-RUN          VALUE 'YES'.
+               05  WS-FS-REASON          PIC X(32).
 			   
       *lEVEL 88 NOT USABLE ON EVALUATE CLAUSES
 		   05  READTYPE               PIC 9.
 		       88 ID-KEY              VALUE 1.
 			    88 HOMETEAM-KEY        VALUE 2.
              88 ALLRECORDS          VALUE 3.
+             88 SUMMARY-REPORT      VALUE 5.
+             88 MATCHUP-REPORT      VALUE 6.
+             88 DATERANGE-REPORT    VALUE 7.
 			   
 	       05  PRINTRECORD.
              10 PRINT-ID            PIC X(36).
@@ -56,6 +98,40 @@
              10 WS-HOME-TEAM        PIC X(12).
              10 WS-AWAY-TEAM        PIC X(12).
              10 WS-CLOSE-FILE       PIC X(03) VALUE 'YES'.
+             10 WS-DATE-FROM        PIC X(10).
+             10 WS-DATE-TO          PIC X(10).
+
+      * Accumulators for the attendance-by-team/season summary report
+          05 WS-SUMMARY-AREA.
+             10 WS-SUM-COUNT        PIC 9(04) COMP VALUE ZERO.
+             10 WS-ATTEND-5         PIC 9(05) VALUE ZERO.
+             10 WS-NUM-ATTENDANCE   PIC 9(07) VALUE ZERO.
+             10 WS-SUMMARY-ENTRY OCCURS 200 TIMES
+                                  INDEXED BY SUM-IDX.
+                15 WS-SUM-YEAR      PIC 9(04).
+                15 WS-SUM-HOMETEAM  PIC X(12).
+                15 WS-SUM-GAMES     PIC 9(05).
+                15 WS-SUM-ATTEND    PIC 9(09).
+             10 WS-SUM-FOUND        PIC X(03).
+                88 SUM-ENTRY-FOUND  VALUE 'YES'.
+
+      * Page headings/record count for the printable game listing
+      * (READTYPE 1-4, 6-7); a new heading prints every WS-LINES-
+      * PER-PAGE detail lines instead of one unbroken DISPLAY dump.
+          05 WS-REPORT-AREA.
+             10 WS-PAGE-NO          PIC 9(04) VALUE ZERO.
+             10 WS-LINE-CTR         PIC 9(03) VALUE 99.
+             10 WS-LINES-PER-PAGE   PIC 9(03) VALUE 020.
+             10 WS-DETAIL-COUNT     PIC 9(07) VALUE ZERO.
+
+      * CSV/XML export control -- EXPORTPARM.DAT selects the format,
+      * no card present means no export file is produced.
+          05 WS-EXPORT-AREA.
+             10 WS-FS-EXPORTPARM    PIC X(02).
+             10 WS-FS-EXPORT        PIC X(02).
+             10 WS-EXPORT-FORMAT    PIC X(01) VALUE SPACE.
+                88 EXPORT-CSV       VALUE 'C'.
+                88 EXPORT-XML       VALUE 'X'.
 
        PROCEDURE DIVISION.
        0100-START.
@@ -65,26 +141,38 @@
             WHEN '00'
                CONTINUE
             WHEN OTHER
+               PERFORM 9500-BASEBALL-REASON
                DISPLAY '********************'
                DISPLAY '* OPEN FILE ERROR  *'
                DISPLAY '* FS-INPUT: ' BASEBALL-FS
+                        ' (' WS-FS-REASON ')'
                DISPLAY '********************'
                MOVE 'NO '     TO WS-CLOSE-FILE
                PERFORM 9000-END-PROGRAM
            END-EVALUATE
 
-		   DISPLAY "TO SELECT RECORD BY GAME ID, ENTER 1". 
-		   DISPLAY "TO SELECT RECORD BY HOME TEAM, ENTER 2".
-         DISPLAY "TO SELECT RECORD BY AWAY TEAM, ENTER 3".
-         DISPLAY "TO SELECT ALL THE RECORDS, ENTER 4"
-			ACCEPT READTYPE.
+           PERFORM 0110-CHECK-PARMFILE.
+           PERFORM 0120-CHECK-EXPORTPARM.
+
+           IF NOT BATCH-RUN
+		      DISPLAY "TO SELECT RECORD BY GAME ID, ENTER 1"
+		      DISPLAY "TO SELECT RECORD BY HOME TEAM, ENTER 2"
+            DISPLAY "TO SELECT RECORD BY AWAY TEAM, ENTER 3"
+            DISPLAY "TO SELECT ALL THE RECORDS, ENTER 4"
+            DISPLAY "FOR THE ATTENDANCE SUMMARY BY TEAM/SEASON, ENTER 5"
+            DISPLAY "FOR A HOME/AWAY MATCHUP LOOKUP, ENTER 6"
+            DISPLAY "TO LIST GAMES BETWEEN TWO DATES, ENTER 7"
+			   ACCEPT READTYPE
+           END-IF.
 
 		   EVALUATE READTYPE
-		   WHEN 1 
-		     DISPLAY "ENTER GAME ID (36 DIGITS): " 
+		   WHEN 1
+		     IF NOT BATCH-RUN
+		        DISPLAY "ENTER GAME ID (36 DIGITS): "
       *    allows to recibe the user input on the same line
-			  WITH NO ADVANCING		    
-			  ACCEPT BASEBALLID
+			       WITH NO ADVANCING
+			     ACCEPT BASEBALLID
+		     END-IF
 			  READ BASEBALL
       * Reading by record key, no duplicates
 			    KEY IS BASEBALLID
@@ -93,22 +181,26 @@
 			  END-READ		
            PERFORM 0200-DISPLAY	 	
          WHEN 2
-		      DISPLAY "ENTER HOME TEAM (15 CHARACTERS): " 
+              IF NOT BATCH-RUN
+		         DISPLAY "ENTER HOME TEAM (15 CHARACTERS): "
       *    allows to recibe the user input on the same line
-			    WITH NO ADVANCING
-			  ACCEPT IDX-HOMETEAM
+			        WITH NO ADVANCING
+			      ACCEPT IDX-HOMETEAM
+              END-IF
               READ BASEBALL
-                KEY IS IDX-HOMETEAM			  
+                KEY IS IDX-HOMETEAM
                 INVALID KEY DISPLAY "ERROR ON KEY: " BASEBALL-FS
               END-READ
               MOVE IDX-HOMETEAM        TO WS-HOME-TEAM
               PERFORM 0200-DISPLAY
               PERFORM 0300-READ-NEXT UNTIL BASEBALL-EOF
          WHEN 3
-           DISPLAY "ENTER AWAY TEAM (15 CHARACTERS): " 
+              IF NOT BATCH-RUN
+                 DISPLAY "ENTER AWAY TEAM (15 CHARACTERS): "
       *    allows to recibe the user input on the same line
-			    WITH NO ADVANCING
-			  ACCEPT IDX-AWAYTEAM
+			        WITH NO ADVANCING
+			      ACCEPT IDX-AWAYTEAM
+              END-IF
               READ BASEBALL
                 KEY IS IDX-AWAYTEAM			  
                 INVALID KEY DISPLAY "ERROR ON KEY: " BASEBALL-FS
@@ -124,47 +216,273 @@
               END-START
               PERFORM 0200-DISPLAY
               PERFORM 0300-READ-NEXT UNTIL BASEBALL-EOF
+         WHEN 5
+              MOVE SPACES              TO IDX-HOMETEAM
+              START BASEBALL
+                   KEY >= IDX-HOMETEAM
+                   INVALID KEY DISPLAY "ERROR ON KEY: " BASEBALL-FS
+              END-START
+              READ BASEBALL NEXT RECORD
+                 AT END SET BASEBALL-EOF TO TRUE
+              END-READ
+              IF NOT BASEBALL-EOF
+                 PERFORM 0400-ACCUMULATE-SUMMARY
+              END-IF
+              PERFORM 0300-READ-NEXT-SUMMARY UNTIL BASEBALL-EOF
+              PERFORM 0410-PRINT-SUMMARY
+         WHEN 6
+              IF NOT BATCH-RUN
+                 DISPLAY "ENTER HOME TEAM (15 CHARACTERS): "
+				       WITH NO ADVANCING
+				     ACCEPT IDX-HOMETEAM
+                 DISPLAY "ENTER AWAY TEAM (15 CHARACTERS): "
+				       WITH NO ADVANCING
+				     ACCEPT WS-AWAY-TEAM
+              END-IF
+              MOVE IDX-HOMETEAM        TO WS-HOME-TEAM
+              READ BASEBALL
+                KEY IS IDX-HOMETEAM
+                INVALID KEY DISPLAY "ERROR ON KEY: " BASEBALL-FS
+              END-READ
+              PERFORM 0200-DISPLAY
+              PERFORM 0300-READ-NEXT UNTIL BASEBALL-EOF
+         WHEN 7
+              IF NOT BATCH-RUN
+                 DISPLAY "ENTER START DATE (YYYY-MM-DD): "
+                    WITH NO ADVANCING
+                 ACCEPT WS-DATE-FROM
+                 DISPLAY "ENTER END DATE   (YYYY-MM-DD): "
+                    WITH NO ADVANCING
+                 ACCEPT WS-DATE-TO
+              END-IF
+              MOVE WS-DATE-FROM        TO IDX-DATE
+              START BASEBALL
+                   KEY >= IDX-DATE
+                   INVALID KEY DISPLAY "ERROR ON KEY: " BASEBALL-FS
+              END-START
+              PERFORM 0200-DISPLAY
+              PERFORM 0300-READ-NEXT UNTIL BASEBALL-EOF
          WHEN OTHER
            DISPLAY "ERROR, OPTION NOT VALID"
          END-EVALUATE.
 
          PERFORM 9000-END-PROGRAM.
 
+       0110-CHECK-PARMFILE.
+
+      * Looks for an operations-supplied parameter card. When one is
+      * present READTYPE and the search key it carries drive this run
+      * instead of the interactive menu/ACCEPT, so an unattended batch
+      * job can schedule this program and redirect DISPLAY to a report
+      * dataset.
+           OPEN INPUT PARMFILE.
+           IF PARM-FS = '00'
+              READ PARMFILE
+                AT END CONTINUE
+              END-READ
+              MOVE PARM-READTYPE     TO READTYPE
+              EVALUATE READTYPE
+                 WHEN 1 MOVE PARM-KEY(1:36)  TO BASEBALLID
+                 WHEN 2 MOVE PARM-KEY(1:12)  TO IDX-HOMETEAM
+                 WHEN 3 MOVE PARM-KEY(1:12)  TO IDX-AWAYTEAM
+                 WHEN 6 MOVE PARM-KEY(1:12)  TO IDX-HOMETEAM
+                        MOVE PARM-KEY(13:12) TO WS-AWAY-TEAM
+                 WHEN 7 MOVE PARM-KEY(1:10)  TO WS-DATE-FROM
+                        MOVE PARM-KEY(11:10) TO WS-DATE-TO
+                 WHEN OTHER CONTINUE
+              END-EVALUATE
+              MOVE 'YES'              TO WS-BATCH-MODE
+              CLOSE PARMFILE
+           END-IF.
+
+       0120-CHECK-EXPORTPARM.
+
+      * Looks for an operations-supplied export control card. When
+      * one is present and names a CSV or XML format, the export
+      * file is opened and a header/root element is written so the
+      * game listing below can append to it detail by detail.
+           OPEN INPUT EXPORTPARM.
+           IF WS-FS-EXPORTPARM = '00'
+              READ EXPORTPARM
+                 AT END CONTINUE
+              END-READ
+              MOVE EXPORT-FORMAT-PARM  TO WS-EXPORT-FORMAT
+              CLOSE EXPORTPARM
+           END-IF.
+
+           IF EXPORT-CSV OR EXPORT-XML
+              OPEN OUTPUT EXPORTFILE
+              PERFORM 0130-WRITE-EXPORT-HEADER
+           END-IF.
+
+       0130-WRITE-EXPORT-HEADER.
+
+           IF EXPORT-CSV
+              MOVE "GAMEID,HOMETEAM,AWAYTEAM" TO EXPORT-REC
+              WRITE EXPORT-REC
+           ELSE
+              IF EXPORT-XML
+                 MOVE "<GAMES>"              TO EXPORT-REC
+                 WRITE EXPORT-REC
+              END-IF
+           END-IF.
+
        0200-DISPLAY.
 
        IF  READTYPE = 1 OR
           (READTYPE = 2 AND IDX-HOMETEAM = WS-HOME-TEAM) OR
           (READTYPE = 3 AND IDX-AWAYTEAM = WS-AWAY-TEAM) OR
-           READTYPE = 4
+           READTYPE = 4 OR
+          (READTYPE = 6 AND IDX-HOMETEAM = WS-HOME-TEAM
+                         AND IDX-AWAYTEAM = WS-AWAY-TEAM) OR
+          (READTYPE = 7 AND IDX-DATE >= WS-DATE-FROM
+                         AND IDX-DATE <= WS-DATE-TO)
+		     IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+              PERFORM 0150-PRINT-HEADING
+           END-IF
 		     MOVE BASEBALLID          TO PRINT-ID
 		     MOVE IDX-HOMETEAM        TO PRINT-HOMETEAM
            MOVE IDX-AWAYTEAM        TO PRINT-AWAYTEAM
 		     DISPLAY PRINTRECORD
+           ADD 1                    TO WS-LINE-CTR
+           ADD 1                    TO WS-DETAIL-COUNT
+           PERFORM 0260-WRITE-EXPORT-LINE
 	    END-IF.
 
-	   
+       0150-PRINT-HEADING.
+
+           ADD 1                       TO WS-PAGE-NO
+           MOVE ZERO                   TO WS-LINE-CTR
+           DISPLAY " "
+           DISPLAY "================================================"
+           DISPLAY "BASEBALL GAME LISTING -- PAGE " WS-PAGE-NO
+           DISPLAY "================================================"
+           DISPLAY "GAME ID                              "
+                   "HOME TEAM     AWAY TEAM".
+
+       0260-WRITE-EXPORT-LINE.
+
+           IF EXPORT-CSV
+              MOVE SPACES                TO EXPORT-REC
+              STRING FUNCTION TRIM(BASEBALLID)   DELIMITED BY SIZE
+                     ","                         DELIMITED BY SIZE
+                     FUNCTION TRIM(IDX-HOMETEAM) DELIMITED BY SIZE
+                     ","                         DELIMITED BY SIZE
+                     FUNCTION TRIM(IDX-AWAYTEAM) DELIMITED BY SIZE
+                 INTO EXPORT-REC
+              END-STRING
+              WRITE EXPORT-REC
+           ELSE
+              IF EXPORT-XML
+                 MOVE SPACES             TO EXPORT-REC
+                 STRING "  <GAME ID=" '"'           DELIMITED BY SIZE
+                        FUNCTION TRIM(BASEBALLID)   DELIMITED BY SIZE
+                        '" HOMETEAM="'              DELIMITED BY SIZE
+                        FUNCTION TRIM(IDX-HOMETEAM) DELIMITED BY SIZE
+                        '" AWAYTEAM="'              DELIMITED BY SIZE
+                        FUNCTION TRIM(IDX-AWAYTEAM) DELIMITED BY SIZE
+                        '"/>'                       DELIMITED BY SIZE
+                    INTO EXPORT-REC
+                 END-STRING
+                 WRITE EXPORT-REC
+              END-IF
+           END-IF.
+
        0300-READ-NEXT.
 
            READ BASEBALL NEXT RECORD
             AT END SET BASEBALL-EOF    TO TRUE
            END-READ.
            PERFORM 0200-DISPLAY.
-	 
+
+       0300-READ-NEXT-SUMMARY.
+
+           READ BASEBALL NEXT RECORD
+            AT END SET BASEBALL-EOF    TO TRUE
+           END-READ.
+           IF NOT BASEBALL-EOF
+              PERFORM 0400-ACCUMULATE-SUMMARY
+           END-IF.
+
+       0400-ACCUMULATE-SUMMARY.
+
+      * Linear search for an existing (year, hometeam) bucket;
+      * a new bucket is added to the table when none is found.
+           MOVE 'NO '                  TO WS-SUM-FOUND
+           MOVE IDX-ATTENDANCE         TO WS-ATTEND-5
+           MOVE WS-ATTEND-5            TO WS-NUM-ATTENDANCE
+
+           PERFORM VARYING SUM-IDX FROM 1 BY 1
+              UNTIL SUM-IDX > WS-SUM-COUNT
+              IF WS-SUM-YEAR(SUM-IDX)     = IDX-YEAR AND
+                 WS-SUM-HOMETEAM(SUM-IDX) = IDX-HOMETEAM
+                 ADD 1                  TO WS-SUM-GAMES(SUM-IDX)
+                 ADD WS-NUM-ATTENDANCE  TO WS-SUM-ATTEND(SUM-IDX)
+                 MOVE 'YES'             TO WS-SUM-FOUND
+              END-IF
+           END-PERFORM
+
+           IF NOT SUM-ENTRY-FOUND AND WS-SUM-COUNT < 200
+              ADD 1                     TO WS-SUM-COUNT
+              SET SUM-IDX               TO WS-SUM-COUNT
+              MOVE IDX-YEAR             TO WS-SUM-YEAR(SUM-IDX)
+              MOVE IDX-HOMETEAM         TO WS-SUM-HOMETEAM(SUM-IDX)
+              MOVE 1                    TO WS-SUM-GAMES(SUM-IDX)
+              MOVE WS-NUM-ATTENDANCE    TO WS-SUM-ATTEND(SUM-IDX)
+           END-IF.
+
+       0410-PRINT-SUMMARY.
+
+           DISPLAY "================================================".
+           DISPLAY "SEASON ATTENDANCE SUMMARY BY HOME TEAM AND YEAR".
+           DISPLAY "================================================".
+           DISPLAY "YEAR  HOME TEAM     GAMES   TOTAL ATTENDANCE".
+
+           PERFORM VARYING SUM-IDX FROM 1 BY 1
+              UNTIL SUM-IDX > WS-SUM-COUNT
+              DISPLAY WS-SUM-YEAR(SUM-IDX) "  "
+                      WS-SUM-HOMETEAM(SUM-IDX) "  "
+                      WS-SUM-GAMES(SUM-IDX) "  "
+                      WS-SUM-ATTEND(SUM-IDX)
+           END-PERFORM.
+
 	    9000-END-PROGRAM.
 
+         IF WS-DETAIL-COUNT > ZERO
+            DISPLAY "================================================"
+            DISPLAY "*  RECORDS LISTED: " WS-DETAIL-COUNT
+            DISPLAY "================================================"
+         END-IF
+
+         IF EXPORT-XML
+            MOVE "</GAMES>"             TO EXPORT-REC
+            WRITE EXPORT-REC
+         END-IF
+
+         IF EXPORT-CSV OR EXPORT-XML
+            CLOSE EXPORTFILE
+         END-IF
+
          IF WS-CLOSE-FILE = 'YES'
            CLOSE BASEBALL  	   
 		      EVALUATE BASEBALL-FS
               WHEN '00'
                  CONTINUE
               WHEN OTHER
+                 PERFORM 9500-BASEBALL-REASON
                  DISPLAY '********************'
                  DISPLAY '* CLOSE FILE ERROR  *'
                  DISPLAY '* FS-INPUT: ' BASEBALL-FS
+                          ' (' WS-FS-REASON ')'
                  DISPLAY '********************'
              END-EVALUATE
          END-IF
-           
+
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-BASEBALL-REASON
+           FS-FIELD  BY BASEBALL-FS
+           FS-REASON BY WS-FS-REASON.
+
        END PROGRAM READINDEXFILE.
