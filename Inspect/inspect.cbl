@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSPECT.
       * Transforms the pet number: Removes hyphens and replaces
-      * for spaces. Also validates the email verifying that only 
+      * for spaces. Also validates the email verifying that only
       * contains one @
 
        ENVIRONMENT DIVISION.
@@ -10,15 +10,35 @@
 	   SELECT PETS ASSIGN TO "pets.dat"
 		 ORGANIZATION IS LINE SEQUENTIAL
 		 FILE STATUS IS FS-INPUT.
-	
+
        SELECT PETSOUT ASSIGN TO "petsmodified.dat"
          ORGANIZATION IS LINE SEQUENTIAL
-		 FILE STATUS IS FS-OUTPUT.   
-          
-               
+		 FILE STATUS IS FS-OUTPUT.
+
+      * Rows rejected by the email/age/number checks below, so the
+      * original bad value isn't lost the way it used to be when the
+      * email field got overwritten with no other trace kept.
+       SELECT PETSEXCEPT ASSIGN TO "PETSEXCEPT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-EXCEPT.
+
+      * Prior run's exception list, read once at startup so this run
+      * can report whether a previously flagged owner's email got
+      * fixed, is still bad, or is a brand-new problem.
+       SELECT OPTIONAL PETSEXCEPT-PRIOR ASSIGN TO "PETSEXCEPT.PRV"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-EXCEPT-PRIOR.
+
+      * Species-specific age ranges. A species not listed here falls
+      * back to WS-DEFAULT-AGE-MIN/MAX.
+       SELECT OPTIONAL AGERANGEFILE ASSIGN TO "PETAGERANGE.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-AGERANGE.
+
+
        DATA DIVISION.
        FILE SECTION.
-		
+
        FD PETS.
        01 PETS-RECORD.
            88 EOF VALUES 'HIGH VALUES'.
@@ -29,15 +49,41 @@
 		   05 PET-OWNER-SURNAME    PIC X(15).
            05 PET-NUMBER           PIC X(10).
            05 PET-EMAIL            PIC X(20).
-	   
+
        FD PETSOUT.
        01 PETS-RECORD-OUT          PIC X(102).
-			
-       WORKING-STORAGE SECTION.   
+
+       FD PETSEXCEPT.
+       01 PETSEXCEPT-REG.
+           05 EXCEPT-PET-NUMBER    PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 EXCEPT-OWNER-NAME    PIC X(15).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 EXCEPT-REASON        PIC X(06).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 EXCEPT-DETAIL        PIC X(20).
+
+       FD PETSEXCEPT-PRIOR.
+       01 PETSEXCEPT-PRIOR-REG.
+           05 PRIOR-PET-NUMBER     PIC X(10).
+           05 FILLER               PIC X(02).
+           05 PRIOR-OWNER-NAME     PIC X(15).
+           05 FILLER               PIC X(02).
+           05 PRIOR-REASON         PIC X(06).
+           05 FILLER               PIC X(02).
+           05 PRIOR-DETAIL         PIC X(20).
+
+       FD AGERANGEFILE.
+       01 AGERANGE-REC.
+           05 AGERANGE-SPECIES     PIC X(10).
+           05 AGERANGE-MIN         PIC 9(02).
+           05 AGERANGE-MAX         PIC 9(02).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
-	       05 FILLER                   PIC X(27) VALUE 
+	       05 FILLER                   PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-		
+
            05 STRING-END               PIC 9(04).
 		   05 CLOSE-FILES              PIC X(03).
            05 WS-CONT-EMAIL            PIC 9(03).
@@ -45,6 +91,9 @@
 		   05 FILE-STATUS.
 		      10 FS-INPUT              PIC X(02).
 			  10 FS-OUTPUT             PIC X(02).
+              10 FS-EXCEPT             PIC X(02).
+              10 FS-EXCEPT-PRIOR       PIC X(02).
+              10 FS-AGERANGE           PIC X(02).
 
 		   05 PETS-WS.
 	         10 WS-PET-SPECIE          PIC X(10).
@@ -52,63 +101,335 @@
 			 10 WS-PET-AGE             PIC 9(02).
 		     10 WS-PET-OWNER-NAME      PIC X(15).
 		     10 WS-PET-OWNER-SURNAME   PIC X(15).
-		     10 WS-PET-NUMBER          PIC X(10).	
-             10 WS-PET-EMAIL           PIC X(20).	   
+		     10 WS-PET-NUMBER          PIC X(10).
+             10 WS-PET-EMAIL           PIC X(20).
+
+      * Email-validation work fields.
+           05 WS-EMAIL-BAD-SW          PIC X(03) VALUE 'NO '.
+              88 EMAIL-IS-BAD          VALUE 'YES'.
+           05 WS-AT-POS                PIC 9(02) VALUE ZERO.
+           05 WS-DOT-AFTER-AT          PIC 9(02) VALUE ZERO.
+           05 WS-EMAIL-LEN             PIC 9(02) VALUE ZERO.
+           05 WS-SCAN-POS              PIC 9(02) VALUE ZERO.
+           05 WS-ORIG-EMAIL            PIC X(20).
+
+      * Pet-number-validation work fields.
+           05 WS-NUMBER-BAD-SW         PIC X(03) VALUE 'NO '.
+              88 NUMBER-IS-BAD         VALUE 'YES'.
+           05 WS-NUM-POS               PIC 9(02) VALUE ZERO.
+
+      * Species age-range lookup table, loaded from AGERANGEFILE.
+           05 WS-DEFAULT-AGE-MIN       PIC 9(02) VALUE ZERO.
+           05 WS-DEFAULT-AGE-MAX       PIC 9(02) VALUE 30.
+           05 WS-AGE-MIN               PIC 9(02).
+           05 WS-AGE-MAX                PIC 9(02).
+           05 WS-AGERANGE-TABLE.
+              10 WS-AGERANGE-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY AGERANGE-IDX.
+                 15 WS-AGERANGE-SPECIES PIC X(10).
+                 15 WS-AGERANGE-MIN     PIC 9(02).
+                 15 WS-AGERANGE-MAX     PIC 9(02).
+           05 WS-AGERANGE-COUNT        PIC 9(03) VALUE ZERO.
+
+      * Exception counters and remediation-tracking work fields.
+           05 WS-EXCEPT-COUNT          PIC 9(05) VALUE ZERO.
+           05 WS-PRIOR-FILE-PRESENT-SW PIC X(03) VALUE 'NO '.
+              88 PRIOR-FILE-PRESENT    VALUE 'YES'.
+           05 WS-PRIOR-TABLE.
+              10 WS-PRIOR-NUMBER OCCURS 500 TIMES
+                                 INDEXED BY PRIOR-IDX
+                                 PIC X(10).
+           05 WS-PRIOR-COUNT           PIC 9(05) VALUE ZERO.
+           05 WS-PRIOR-FOUND-SW        PIC X(03).
+              88 PRIOR-FOUND           VALUE 'YES'.
+           05 WS-FIXED-COUNT           PIC 9(05) VALUE ZERO.
+           05 WS-STILL-BAD-COUNT       PIC 9(05) VALUE ZERO.
+           05 WS-NEW-BAD-COUNT         PIC 9(05) VALUE ZERO.
+           05 WS-FS-REASON             PIC X(32).
 
        PROCEDURE DIVISION.
-       
+
 	   0100-BEGIN.
-		    
+
+           PERFORM 0110-LOAD-AGERANGES.
+           PERFORM 0120-LOAD-PRIOR-EXCEPTIONS.
+
 		   OPEN INPUT PETS.
 		   OPEN OUTPUT PETSOUT.
+           OPEN OUTPUT PETSEXCEPT.
 		   IF FS-INPUT NOT = '00' OR FS-OUTPUT NOT = '00'
 		     DISPLAY '*******************************'
 			 DISPLAY '******* FILE OPEN ERROR *******'
+			 PERFORM 9500-INPUT-REASON
 			 DISPLAY '** FS-INPUT: ' FS-INPUT
+			          ' (' WS-FS-REASON ')'
+			 PERFORM 9510-OUTPUT-REASON
 			 DISPLAY '** FS-OUTPUT: ' FS-OUTPUT
+			          ' (' WS-FS-REASON ')'
 			 PERFORM 0300-STOP-RUN
 		   END-IF.
-	
+
 		   READ PETS
 			AT END SET EOF TO TRUE
 			END-READ.
-		  		   
+
            PERFORM 0200-PROCESS-RECORDS UNTIL EOF.
-		 
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
+       0110-LOAD-AGERANGES.
+
+      * Optional control file with per-species minimum/maximum ages.
+      * A species not listed falls back to WS-DEFAULT-AGE-MIN/MAX.
+           OPEN INPUT AGERANGEFILE.
+           IF FS-AGERANGE = '00'
+              PERFORM UNTIL FS-AGERANGE = '10'
+                 READ AGERANGEFILE
+                    AT END MOVE '10' TO FS-AGERANGE
+                 END-READ
+                 IF FS-AGERANGE NOT = '10' AND
+                    WS-AGERANGE-COUNT < 20
+                    ADD 1             TO WS-AGERANGE-COUNT
+                    SET AGERANGE-IDX  TO WS-AGERANGE-COUNT
+                    MOVE AGERANGE-SPECIES TO
+                                  WS-AGERANGE-SPECIES(AGERANGE-IDX)
+                    MOVE AGERANGE-MIN TO WS-AGERANGE-MIN(AGERANGE-IDX)
+                    MOVE AGERANGE-MAX TO WS-AGERANGE-MAX(AGERANGE-IDX)
+                 END-IF
+              END-PERFORM
+              CLOSE AGERANGEFILE
+           END-IF.
+
+       0120-LOAD-PRIOR-EXCEPTIONS.
+
+      * The prior run's EMAIL exceptions are loaded into a table here
+      * for the remediation report at 0240-CHECK-REMEDIATION -- this
+      * run's PETSEXCEPT.DAT becomes next run's PETSEXCEPT.PRV once
+      * operations copies it over.
+           OPEN INPUT PETSEXCEPT-PRIOR.
+           IF FS-EXCEPT-PRIOR = '00'
+              MOVE 'YES'              TO WS-PRIOR-FILE-PRESENT-SW
+              PERFORM UNTIL FS-EXCEPT-PRIOR = '10'
+                 READ PETSEXCEPT-PRIOR
+                    AT END MOVE '10'  TO FS-EXCEPT-PRIOR
+                 END-READ
+                 IF FS-EXCEPT-PRIOR NOT = '10' AND
+                    PRIOR-REASON = 'EMAIL ' AND
+                    WS-PRIOR-COUNT < 500
+                    ADD 1             TO WS-PRIOR-COUNT
+                    SET PRIOR-IDX     TO WS-PRIOR-COUNT
+                    MOVE PRIOR-PET-NUMBER
+                                      TO WS-PRIOR-NUMBER(PRIOR-IDX)
+                 END-IF
+              END-PERFORM
+              CLOSE PETSEXCEPT-PRIOR
+           END-IF.
+
 	   0200-PROCESS-RECORDS.
 	       MOVE ZEROES               TO  WS-CONT-EMAIL
-*******	Deletes hyphens from the PET-NUMBER field   
+*******	Deletes hyphens from the PET-NUMBER field
            MOVE PETS-RECORD          TO PETS-WS
 		   INSPECT WS-PET-NUMBER REPLACING ALL '-' BY ' '.
-           
-******* Validates that email contains only 1 "@". If not, moves
-******* 'Invalid email' to that field           
-           INSPECT WS-PET-EMAIL TALLYING WS-CONT-EMAIL FOR ALL '@'
-           IF WS-CONT-EMAIL NOT = 1
-              MOVE 'INVALID EMAIL'   TO WS-PET-EMAIL
-           END-IF
+
+           PERFORM 0210-VALIDATE-EMAIL.
+           PERFORM 0220-VALIDATE-AGE.
+           PERFORM 0230-VALIDATE-NUMBER.
+           PERFORM 0240-CHECK-REMEDIATION.
 
            MOVE PETS-WS     TO PETS-RECORD-OUT
            WRITE PETS-RECORD-OUT.
 
-		   READ PETS 
+		   READ PETS
 			 AT END SET EOF TO TRUE
 		   END-READ.
-	   
+
 	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		   
-           CLOSE PETS, PETSOUT.		
+
+       0210-VALIDATE-EMAIL.
+
+*******	Validates that the email contains exactly 1 "@", at least
+*******	one "." after the "@", and no leading or embedded blanks.
+*******	If any check fails, the field is flagged 'INVALID EMAIL'
+*******	and the original value is preserved on PETSEXCEPT.DAT.
+           MOVE 'NO '                 TO WS-EMAIL-BAD-SW
+           MOVE WS-PET-EMAIL          TO WS-ORIG-EMAIL
+           INSPECT WS-PET-EMAIL TALLYING WS-CONT-EMAIL FOR ALL '@'
+           IF WS-CONT-EMAIL NOT = 1
+              MOVE 'YES'              TO WS-EMAIL-BAD-SW
+           ELSE
+              PERFORM 0211-FIND-AT-AND-DOT
+              IF WS-DOT-AFTER-AT = ZERO OR
+                 WS-DOT-AFTER-AT NOT > WS-AT-POS + 1
+                 MOVE 'YES'           TO WS-EMAIL-BAD-SW
+              END-IF
+              PERFORM 0212-CHECK-EMAIL-BLANKS
+           END-IF.
+
+           IF EMAIL-IS-BAD
+              MOVE WS-ORIG-EMAIL      TO EXCEPT-DETAIL
+              MOVE 'EMAIL '           TO EXCEPT-REASON
+              PERFORM 0250-WRITE-EXCEPTION
+              MOVE 'INVALID EMAIL'    TO WS-PET-EMAIL
+           END-IF.
+
+       0211-FIND-AT-AND-DOT.
+
+           MOVE ZERO                  TO WS-AT-POS WS-DOT-AFTER-AT
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+              UNTIL WS-SCAN-POS > 20
+              IF WS-PET-EMAIL(WS-SCAN-POS:1) = '@'
+                 MOVE WS-SCAN-POS     TO WS-AT-POS
+              END-IF
+           END-PERFORM.
+
+           IF WS-AT-POS > 0
+              PERFORM VARYING WS-SCAN-POS FROM WS-AT-POS BY 1
+                 UNTIL WS-SCAN-POS > 20
+                 IF WS-PET-EMAIL(WS-SCAN-POS:1) = '.' AND
+                    WS-DOT-AFTER-AT = ZERO
+                    MOVE WS-SCAN-POS  TO WS-DOT-AFTER-AT
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       0212-CHECK-EMAIL-BLANKS.
+
+      * Finds the last non-blank character, then rejects any blank
+      * found at or before that position -- catching a leading blank
+      * ("  a@b.com") as well as a blank embedded before the end of
+      * the address ("a@b .com").
+           PERFORM VARYING WS-EMAIL-LEN FROM 20 BY -1
+              UNTIL WS-EMAIL-LEN = 0 OR
+                    WS-PET-EMAIL(WS-EMAIL-LEN:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM.
+
+           IF WS-EMAIL-LEN > 0
+              PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                 UNTIL WS-SCAN-POS > WS-EMAIL-LEN
+                 IF WS-PET-EMAIL(WS-SCAN-POS:1) = SPACE
+                    MOVE 'YES'        TO WS-EMAIL-BAD-SW
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       0220-VALIDATE-AGE.
+
+*******	Flags ages outside the species' expected range the same
+*******	way a bad email is flagged -- logged to PETSEXCEPT.DAT --
+*******	without disturbing the age value carried to PETSOUT.
+           PERFORM 0221-LOOKUP-AGE-RANGE.
+           IF WS-PET-AGE < WS-AGE-MIN OR WS-PET-AGE > WS-AGE-MAX
+              MOVE WS-PET-AGE         TO EXCEPT-DETAIL
+              MOVE 'AGE   '           TO EXCEPT-REASON
+              PERFORM 0250-WRITE-EXCEPTION
+           END-IF.
+
+       0221-LOOKUP-AGE-RANGE.
+
+           MOVE WS-DEFAULT-AGE-MIN    TO WS-AGE-MIN
+           MOVE WS-DEFAULT-AGE-MAX    TO WS-AGE-MAX
+
+           PERFORM VARYING AGERANGE-IDX FROM 1 BY 1
+              UNTIL AGERANGE-IDX > WS-AGERANGE-COUNT
+              IF WS-AGERANGE-SPECIES(AGERANGE-IDX) = WS-PET-SPECIE
+                 MOVE WS-AGERANGE-MIN(AGERANGE-IDX) TO WS-AGE-MIN
+                 MOVE WS-AGERANGE-MAX(AGERANGE-IDX) TO WS-AGE-MAX
+              END-IF
+           END-PERFORM.
+
+       0230-VALIDATE-NUMBER.
+
+*******	After the hyphen-to-space replacement above, the remaining
+*******	characters must be digits or blanks -- anything else means
+*******	the source number wasn't a valid phone/ID number.
+           MOVE 'NO '                 TO WS-NUMBER-BAD-SW
+           PERFORM VARYING WS-NUM-POS FROM 1 BY 1
+              UNTIL WS-NUM-POS > 10
+              IF WS-PET-NUMBER(WS-NUM-POS:1) NOT = SPACE AND
+                (WS-PET-NUMBER(WS-NUM-POS:1) < '0' OR
+                 WS-PET-NUMBER(WS-NUM-POS:1) > '9')
+                 MOVE 'YES'           TO WS-NUMBER-BAD-SW
+              END-IF
+           END-PERFORM.
+
+           IF NUMBER-IS-BAD
+              MOVE WS-PET-NUMBER      TO EXCEPT-DETAIL
+              MOVE 'NUMBER'           TO EXCEPT-REASON
+              PERFORM 0250-WRITE-EXCEPTION
+           END-IF.
+
+       0240-CHECK-REMEDIATION.
+
+*******	Compares this record against the prior run's exception
+*******	list (when one was supplied) so remediation can be tracked
+*******	across runs instead of just regenerating a flat snapshot.
+           IF PRIOR-FILE-PRESENT
+              MOVE 'NO '              TO WS-PRIOR-FOUND-SW
+              PERFORM VARYING PRIOR-IDX FROM 1 BY 1
+                 UNTIL PRIOR-IDX > WS-PRIOR-COUNT
+                 IF WS-PRIOR-NUMBER(PRIOR-IDX) = PET-NUMBER
+                    MOVE 'YES'        TO WS-PRIOR-FOUND-SW
+                 END-IF
+              END-PERFORM
+
+              IF PRIOR-FOUND
+                 IF EMAIL-IS-BAD
+                    ADD 1             TO WS-STILL-BAD-COUNT
+                 ELSE
+                    ADD 1             TO WS-FIXED-COUNT
+                 END-IF
+              ELSE
+                 IF EMAIL-IS-BAD
+                    ADD 1             TO WS-NEW-BAD-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+
+       0250-WRITE-EXCEPTION.
+
+           ADD 1                      TO WS-EXCEPT-COUNT
+           MOVE PET-NUMBER            TO EXCEPT-PET-NUMBER
+           MOVE PET-OWNER-NAME        TO EXCEPT-OWNER-NAME
+           WRITE PETSEXCEPT-REG.
+
+	   0300-STOP-RUN.
+
+           CLOSE PETS, PETSOUT, PETSEXCEPT.
 		   IF FS-INPUT NOT = '00' OR FS-OUTPUT NOT = '00'
 		      DISPLAY '*******************************'
 			  DISPLAY '******* FILE CLOSE ERROR *******'
+			  PERFORM 9500-INPUT-REASON
 			  DISPLAY '** FS-INPUT: ' FS-INPUT
+			           ' (' WS-FS-REASON ')'
+			  PERFORM 9510-OUTPUT-REASON
 			  DISPLAY '** FS-OUTPUT: ' FS-OUTPUT
+			           ' (' WS-FS-REASON ')'
 		   END-IF.
 
+           DISPLAY '*******************************'
+           DISPLAY '* EXCEPTIONS LOGGED: ' WS-EXCEPT-COUNT
+           DISPLAY '*******************************'
+
+           IF PRIOR-FILE-PRESENT
+              DISPLAY '*******************************'
+              DISPLAY '* REMEDIATION VS PRIOR RUN    *'
+              DISPLAY '* EMAILS FIXED     : ' WS-FIXED-COUNT
+              DISPLAY '* EMAILS STILL BAD : ' WS-STILL-BAD-COUNT
+              DISPLAY '* EMAILS NEWLY BAD : ' WS-NEW-BAD-COUNT
+              DISPLAY '*******************************'
+           END-IF.
+
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-INPUT-REASON
+           FS-FIELD  BY FS-INPUT
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-OUTPUT-REASON
+           FS-FIELD  BY FS-OUTPUT
+           FS-REASON BY WS-FS-REASON.
+
           END PROGRAM INSPECT.
