@@ -17,8 +17,24 @@
 		ALTERNATE RECORD KEY IS IDX-HOMETEAM
 		   WITH DUPLICATES
         ALTERNATE RECORD KEY IS IDX-AWAYTEAM
+		   WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-DATE
 		   WITH DUPLICATES.
 
+      * Rejected source rows (duplicate BASEBALLID) land here instead
+      * of being silently dropped, so they can be fixed and reloaded.
+       SELECT REJECTFILE ASSIGN TO "BASEBALLREJ.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-REJECT.
+
+      * Restart checkpoint: a count of INPUTFILE records already
+      * loaded is written here every WS-CHECKPOINT-INTERVAL records,
+      * so a rerun after an abend can skip what already made it into
+      * BASEBALLINDEXED.DAT instead of reloading from record one.
+       SELECT OPTIONAL CHECKPOINTFILE ASSIGN TO "CREATEIDXCKPT.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD INPUTFILE.           
@@ -43,69 +59,214 @@
           05 IDX-HOMETEAM          PIC X(12).
           05 IDX-AWAYTEAM          PIC X(12).
           05 IDX-MOREINFO          PIC X(35).
-	
-		
+
+       FD REJECTFILE.
+       01 REJECTFILE-REG.
+          05 REJECT-ID             PIC X(36).
+          05 REJECT-YEAR           PIC 9(04).
+          05 REJECT-DATE           PIC X(10).
+          05 REJECT-TIME           PIC X(13).
+          05 REJECT-ATTENDANCE     PIC X(05).
+          05 REJECT-HOMETEAM       PIC X(12).
+          05 REJECT-AWAYTEAM       PIC X(12).
+          05 REJECT-MOREINFO       PIC X(35).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-REG           PIC 9(07).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
+           05 FILLER      PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-   
+
 	   01  WS-WORK-AREAS.
 	       05 FS-BASE-INPUT        PIC X(02).
            05 FS-BASE-IDX          PIC X(02).
+           05 FS-REJECT            PIC X(02).
+           05 FS-CKPT              PIC X(02).
+           05 WS-REJECT-COUNT      PIC 9(05) VALUE ZERO.
+           05 WS-RECORD-COUNT      PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-COUNT     PIC 9(07) VALUE ZERO.
+           05 WS-SKIP-COUNT        PIC 9(07) VALUE ZERO.
+           05 WS-CHECKPOINT-EVERY  PIC 9(05) VALUE 1000.
+           05 WS-RESTART-SW        PIC X(03) VALUE 'NO '.
+               88 RESTART-RUN      VALUE 'YES'.
+           05 WS-FS-REASON         PIC X(32).
+
+      * Archival: the prior BASEBALLINDEXED.DAT is renamed aside with
+      * a run-date suffix before a fresh load overwrites it, so the
+      * previous day's file is never silently lost.
+           05 WS-ARCHIVE-OLD-NAME  PIC X(40) VALUE
+              "BASEBALLINDEXED.DAT".
+           05 WS-ARCHIVE-NEW-NAME  PIC X(40).
+           05 WS-ARCHIVE-DATE8     PIC X(08).
+           05 WS-ARCHIVE-INFO      PIC X(40).
+           05 WS-ARCHIVE-STATUS    PIC S9(09) COMP-5.
 
 
        PROCEDURE DIVISION.
+           PERFORM 0050-CHECK-RESTART.
            PERFORM 0100-OPEN-FILES.
            PERFORM 0200-PROCESS.
            PERFORM 9000-END-PROGRAM.
-       
-       
+
+       0050-CHECK-RESTART.
+
+           OPEN INPUT CHECKPOINTFILE.
+           IF FS-CKPT = '00'
+              READ CHECKPOINTFILE
+                 AT END CONTINUE
+              END-READ
+              MOVE CHECKPOINT-REG    TO WS-RESTART-COUNT
+              CLOSE CHECKPOINTFILE
+              IF WS-RESTART-COUNT > 0
+                 MOVE 'YES'          TO WS-RESTART-SW
+                 MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+                 MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+              END-IF
+           END-IF.
+
        0100-OPEN-FILES.
 		   OPEN INPUT INPUTFILE.
-		   OPEN OUTPUT BASEBALLINDEXED.
+
+           IF RESTART-RUN
+              OPEN I-O BASEBALLINDEXED
+              OPEN EXTEND REJECTFILE
+              DISPLAY '* RESTARTING AFTER ' WS-RESTART-COUNT
+                       ' RECORDS ALREADY LOADED'
+           ELSE
+              PERFORM 0075-ARCHIVE-OUTPUT-FILE
+		      OPEN OUTPUT BASEBALLINDEXED
+              OPEN OUTPUT REJECTFILE
+           END-IF.
 
            IF FS-BASE-INPUT IS NOT = '00' OR
-              FS-BASE-IDX   IS NOT = '00'
+              FS-BASE-IDX   IS NOT = '00' OR
+              FS-REJECT     IS NOT = '00'
               DISPLAY '****************************'
               DISPLAY '* FILE OPEN ERROR           '
-              DISPLAY '* FS-INPUT FILE: ' FS-BASE-INPUT 
+              PERFORM 9500-INPUT-REASON
+              DISPLAY '* FS-INPUT FILE: ' FS-BASE-INPUT
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9510-IDX-REASON
               DISPLAY '* FS-OUTPUT INDEXED FILE: ' FS-BASE-IDX
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9520-REJECT-REASON
+              DISPLAY '* FS-REJECT FILE: ' FS-REJECT
+                       ' (' WS-FS-REASON ')'
               DISPLAY '****************************'
+              MOVE 4                 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 0150-SKIP-LOADED-RECORDS.
+
+       0075-ARCHIVE-OUTPUT-FILE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-ARCHIVE-OLD-NAME
+                WS-ARCHIVE-INFO
+                RETURNING WS-ARCHIVE-STATUS.
+
+           IF WS-ARCHIVE-STATUS = 0
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE8
+              STRING "BASEBALLINDEXED." WS-ARCHIVE-DATE8 ".DAT"
+                 DELIMITED BY SIZE INTO WS-ARCHIVE-NEW-NAME
+              CALL "CBL_RENAME_FILE" USING WS-ARCHIVE-OLD-NAME
+                   WS-ARCHIVE-NEW-NAME
+                   RETURNING WS-ARCHIVE-STATUS
+              IF WS-ARCHIVE-STATUS NOT = 0
+                 DISPLAY "** WARNING: COULD NOT ARCHIVE PRIOR "
+                         "BASEBALLINDEXED.DAT, STATUS: "
+                         WS-ARCHIVE-STATUS
+              ELSE
+                 DISPLAY "* ARCHIVED PRIOR BASEBALLINDEXED.DAT TO "
+                         WS-ARCHIVE-NEW-NAME
+              END-IF
            END-IF.
 
+       0150-SKIP-LOADED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+              READ INPUTFILE
+                 AT END SET INPUT-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+
        0200-PROCESS.
-		   				
-           READ INPUTFILE 
+
+           READ INPUTFILE
 		     AT END SET INPUT-EOF TO TRUE
 		   END-READ.
 		   PERFORM 0300-WRITE-OUTPUT UNTIL
 		                             INPUT-EOF.
-		   PERFORM 9000-END-PROGRAM.
-	   
+
 	   0300-WRITE-OUTPUT.
-	      
+
            MOVE INPUTFILE-REG        TO BASE-IDX-REG
 		   WRITE BASE-IDX-REG
-		      INVALID KEY 
-               DISPLAY "** ERROR, DUPLICATE KEY **" 
+		      INVALID KEY
+               DISPLAY "** ERROR, DUPLICATE KEY **"
                DISPLAY "* FS-INDEXED FILE: " FS-BASE-IDX
                DISPLAY "* KEY: " BASE-ID
+               ADD 1                   TO WS-REJECT-COUNT
+               MOVE INPUTFILE-REG      TO REJECTFILE-REG
+               WRITE REJECTFILE-REG
 		   END-WRITE.
+           ADD 1                      TO WS-RECORD-COUNT
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-EVERY) = 0
+              PERFORM 0310-WRITE-CHECKPOINT
+           END-IF.
 		   READ INPUTFILE
 		      AT END SET INPUT-EOF TO TRUE.
-		   
+
+       0310-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE WS-RECORD-COUNT       TO CHECKPOINT-REG
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINTFILE.
+
 	   9000-END-PROGRAM.
-           CLOSE INPUTFILE, BASEBALLINDEXED. 
+           CLOSE INPUTFILE, BASEBALLINDEXED, REJECTFILE.
+
+      * A clean finish clears the checkpoint so the next run starts
+      * from record one instead of treating this load as partial.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE ZERO                  TO CHECKPOINT-REG.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINTFILE.
+
+           DISPLAY '****************************'
+           DISPLAY '* DUPLICATE KEYS REJECTED: ' WS-REJECT-COUNT
+           DISPLAY '****************************'
 
            IF FS-BASE-INPUT IS NOT = '00' OR
               FS-BASE-IDX   IS NOT = '00'
               DISPLAY '****************************'
               DISPLAY '* FILE CLOSE ERROR           '
-              DISPLAY '* FS-INPUT FILE: ' FS-BASE-INPUT 
+              PERFORM 9500-INPUT-REASON
+              DISPLAY '* FS-INPUT FILE: ' FS-BASE-INPUT
+                       ' (' WS-FS-REASON ')'
+              PERFORM 9510-IDX-REASON
               DISPLAY '* FS-OUTPUT INDEXED FILE: ' FS-BASE-IDX
+                       ' (' WS-FS-REASON ')'
               DISPLAY '****************************'
+              MOVE 4                 TO RETURN-CODE
            END-IF.
            STOP RUN.
-           
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-INPUT-REASON
+           FS-FIELD  BY FS-BASE-INPUT
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9510-IDX-REASON
+           FS-FIELD  BY FS-BASE-IDX
+           FS-REASON BY WS-FS-REASON.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9520-REJECT-REASON
+           FS-FIELD  BY FS-REJECT
+           FS-REASON BY WS-FS-REASON.
+
           END PROGRAM CREATEINDEXFILE.
