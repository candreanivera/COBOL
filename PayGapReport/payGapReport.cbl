@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYGAPREPORT.
+      * READS EMPFILE.DAT AND PRINTS AVERAGE HOURLYRATE BROKEN OUT
+      * BY DEPARTMENT AND GENDER, SO A PAY GAP BETWEEN GENDERS IN
+      * THE SAME DEPARTMENT STANDS OUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	   SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-EMPLOYEE.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD EMPLOYEEFILE.
+	   01 EMPDETAILS.
+			88 ENDOFFILE VALUE HIGH-VALUES.
+            02 EMPDATA              PIC X(38).
+            02 EMPINFO REDEFINES EMPDATA.
+			   04 EMPLOYEEID  	    PIC 9(07).
+			   04 EMPLOYEENAME.
+				   05 LASTNAME	    PIC X(10).
+				   05 FIRSTNAME     PIC X(10).
+			   04 STARTDATE.
+				   05 START-YEAR	PIC 9(04).
+				   05 START-MONTH	PIC 9(02).
+				   05 START-DAY	    PIC 9(02).
+			   04 HOURSWORKED       PIC 9(03).
+            02 HOURLYRATE           PIC 9(04)V99.
+            02 DEPARTMENT           PIC X(30).
+			02 GENDER               PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05 FS-EMPLOYEE          PIC X(02).
+           05 WS-FS-REASON         PIC X(32).
+           05 WS-EMPLOYEE-COUNT    PIC 9(05) VALUE ZERO.
+
+      * Accumulators for the pay-gap rollup by department/gender.
+           05 WS-PAYGAP-AREA.
+              10 WS-PAYGAP-COUNT    PIC 9(04) COMP VALUE ZERO.
+              10 WS-PAYGAP-ENTRY OCCURS 100 TIMES
+                                  INDEXED BY GAP-IDX.
+                 15 WS-GAP-DEPARTMENT  PIC X(30).
+                 15 WS-GAP-GENDER      PIC X(01).
+                 15 WS-GAP-EMP-COUNT   PIC 9(05).
+                 15 WS-GAP-RATE-TOTAL  PIC 9(07)V99.
+                 15 WS-GAP-RATE-AVG    PIC 9(04)V99.
+              10 WS-GAP-FOUND        PIC X(03).
+                 88 GAP-ENTRY-FOUND  VALUE 'YES'.
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+           OPEN INPUT EMPLOYEEFILE.
+           IF FS-EMPLOYEE NOT = '00'
+              PERFORM 9500-EMPLOYEE-REASON
+              DISPLAY '********************'
+              DISPLAY '* OPEN FILE ERROR  *'
+              DISPLAY '* FS-EMPLOYEE: ' FS-EMPLOYEE
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+           READ EMPLOYEEFILE
+              AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           PERFORM 0200-ACCUMULATE-PAYGAP UNTIL ENDOFFILE.
+
+           PERFORM 0300-COMPUTE-AVERAGES.
+           PERFORM 0400-PRINT-PAYGAP.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0200-ACCUMULATE-PAYGAP.
+
+      * Linear search for an existing (department, gender) bucket; a
+      * new bucket is added to the table when none is found.
+           ADD 1                       TO WS-EMPLOYEE-COUNT
+           MOVE 'NO '                  TO WS-GAP-FOUND
+
+           PERFORM VARYING GAP-IDX FROM 1 BY 1
+              UNTIL GAP-IDX > WS-PAYGAP-COUNT
+              IF WS-GAP-DEPARTMENT(GAP-IDX) = DEPARTMENT AND
+                 WS-GAP-GENDER(GAP-IDX)     = GENDER
+                 ADD 1                  TO WS-GAP-EMP-COUNT(GAP-IDX)
+                 ADD HOURLYRATE         TO WS-GAP-RATE-TOTAL(GAP-IDX)
+                 MOVE 'YES'             TO WS-GAP-FOUND
+              END-IF
+           END-PERFORM
+
+           IF NOT GAP-ENTRY-FOUND AND WS-PAYGAP-COUNT < 100
+              ADD 1                     TO WS-PAYGAP-COUNT
+              SET GAP-IDX               TO WS-PAYGAP-COUNT
+              MOVE DEPARTMENT           TO WS-GAP-DEPARTMENT(GAP-IDX)
+              MOVE GENDER               TO WS-GAP-GENDER(GAP-IDX)
+              MOVE 1                    TO WS-GAP-EMP-COUNT(GAP-IDX)
+              MOVE HOURLYRATE           TO WS-GAP-RATE-TOTAL(GAP-IDX)
+           END-IF.
+
+           READ EMPLOYEEFILE
+              AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       0300-COMPUTE-AVERAGES.
+
+           PERFORM VARYING GAP-IDX FROM 1 BY 1
+              UNTIL GAP-IDX > WS-PAYGAP-COUNT
+              COMPUTE WS-GAP-RATE-AVG(GAP-IDX) ROUNDED =
+                      WS-GAP-RATE-TOTAL(GAP-IDX) /
+                      WS-GAP-EMP-COUNT(GAP-IDX)
+           END-PERFORM.
+
+       0400-PRINT-PAYGAP.
+
+           DISPLAY "================================================".
+           DISPLAY "GENDER PAY-GAP REPORT BY DEPARTMENT".
+           DISPLAY "================================================".
+           DISPLAY "DEPARTMENT                     G  COUNT   AVG RATE".
+
+           PERFORM VARYING GAP-IDX FROM 1 BY 1
+              UNTIL GAP-IDX > WS-PAYGAP-COUNT
+              DISPLAY WS-GAP-DEPARTMENT(GAP-IDX) "  "
+                      WS-GAP-GENDER(GAP-IDX) "  "
+                      WS-GAP-EMP-COUNT(GAP-IDX) "  "
+                      WS-GAP-RATE-AVG(GAP-IDX)
+           END-PERFORM.
+
+	   9000-END-PROGRAM.
+
+           CLOSE EMPLOYEEFILE.
+           IF FS-EMPLOYEE NOT = '00'
+              PERFORM 9500-EMPLOYEE-REASON
+              DISPLAY '********************'
+              DISPLAY '* CLOSE FILE ERROR  *'
+              DISPLAY '* FS-EMPLOYEE: ' FS-EMPLOYEE
+                       ' (' WS-FS-REASON ')'
+              DISPLAY '********************'
+           END-IF.
+
+           DISPLAY "**********************************"
+           DISPLAY "*  EMPLOYEES ANALYZED: " WS-EMPLOYEE-COUNT
+           DISPLAY "**********************************"
+
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-EMPLOYEE-REASON
+           FS-FIELD  BY FS-EMPLOYEE
+           FS-REASON BY WS-FS-REASON.
+
+       END PROGRAM PAYGAPREPORT.
