@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGERECORDS.
+      * RETENTION/PURGE UTILITY FOR BASEBALLINDEXED.DAT -- DELETES ANY
+      * GAME RECORD OLDER THAN THE RETAINED NUMBER OF SEASONS (KEYED
+      * BY IDX-YEAR) AND LOGS WHAT WAS REMOVED TO BASEBALLPURGE.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	    SELECT BASEBALLINDEXED ASSIGN TO "BASEBALLINDEXED.DAT"
+        FILE STATUS IS FS-BASE-IDX
+		  ORGANIZATION IS INDEXED
+		  ACCESS MODE IS DYNAMIC
+		  RECORD KEY IS BASEBALLID
+		  ALTERNATE RECORD KEY IS IDX-HOMETEAM
+		     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-AWAYTEAM
+		     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-DATE
+		     WITH DUPLICATES.
+
+      * Operations-supplied retention window, in seasons. Falls back
+      * to WS-RETENTION-YEARS (the 10-season house default) when no
+      * PURGEPARM.DAT control card is present for this run.
+       SELECT OPTIONAL PURGEPARM ASSIGN TO "PURGEPARM.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-PURGEPARM.
+
+      * Every record removed from BASEBALLINDEXED.DAT is logged here
+      * before the DELETE, so the purge is auditable after the fact.
+       SELECT PURGELOG ASSIGN TO "BASEBALLPURGE.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-PURGELOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BASEBALLINDEXED.
+	   01 BASE-IDX-REG.
+	      05 BASEBALLID            PIC X(36).
+		  05 IDX-YEAR              PIC 9(04).
+          05 IDX-DATE              PIC X(10).
+          05 IDX-TIME              PIC X(13).
+          05 IDX-ATTENDANCE        PIC X(05).
+          05 IDX-HOMETEAM          PIC X(12).
+          05 IDX-AWAYTEAM          PIC X(12).
+          05 IDX-MOREINFO          PIC X(35).
+
+       FD PURGEPARM.
+       01 PURGEPARM-REG.
+           05 PURGEPARM-RETAIN-YEARS PIC 9(03).
+
+       FD PURGELOG.
+       01 PURGELOG-REG.
+           05 PURGELOG-BASEBALLID   PIC X(36).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 PURGELOG-YEAR         PIC 9(04).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 PURGELOG-HOMETEAM     PIC X(12).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 PURGELOG-AWAYTEAM     PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05 FS-BASE-IDX          PIC X(02).
+           05 FS-PURGEPARM         PIC X(02).
+           05 FS-PURGELOG          PIC X(02).
+           05 WS-EOF-SW            PIC X(03) VALUE 'NO '.
+               88 BASE-IDX-EOF     VALUE 'YES'.
+           05 WS-SCANNED-COUNT     PIC 9(07) VALUE ZERO.
+           05 WS-PURGE-COUNT       PIC 9(07) VALUE ZERO.
+           05 WS-FS-REASON         PIC X(32).
+
+      * Retention window. A season older than today's year minus
+      * WS-RETENTION-YEARS is considered aged and is purged.
+           05 WS-RETENTION-YEARS   PIC 9(03) VALUE 010.
+           05 WS-TODAY8            PIC X(08).
+           05 WS-CURRENT-YEAR REDEFINES WS-TODAY8.
+              10 WS-CURRENT-YEAR-N PIC 9(04).
+              10 FILLER            PIC X(04).
+           05 WS-CUTOFF-YEAR       PIC 9(04).
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+           PERFORM 0110-READ-PURGEPARM.
+           PERFORM 0120-INIT-CUTOFF-YEAR.
+           PERFORM 0130-OPEN-FILES.
+
+           MOVE LOW-VALUES             TO BASEBALLID
+           START BASEBALLINDEXED KEY IS >= BASEBALLID
+              INVALID KEY SET BASE-IDX-EOF TO TRUE
+           END-START.
+
+           IF NOT BASE-IDX-EOF
+              READ BASEBALLINDEXED NEXT RECORD
+                 AT END SET BASE-IDX-EOF TO TRUE
+              END-READ
+           END-IF.
+
+           PERFORM 0200-PROCESS-RECORD UNTIL BASE-IDX-EOF.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0110-READ-PURGEPARM.
+
+           OPEN INPUT PURGEPARM.
+           IF FS-PURGEPARM = '00'
+              READ PURGEPARM
+                 AT END CONTINUE
+              END-READ
+              IF PURGEPARM-RETAIN-YEARS > ZERO
+                 MOVE PURGEPARM-RETAIN-YEARS TO WS-RETENTION-YEARS
+              END-IF
+              CLOSE PURGEPARM
+           END-IF.
+
+       0120-INIT-CUTOFF-YEAR.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY8
+           COMPUTE WS-CUTOFF-YEAR =
+                   WS-CURRENT-YEAR-N - WS-RETENTION-YEARS.
+
+       0130-OPEN-FILES.
+
+           OPEN I-O BASEBALLINDEXED.
+           OPEN OUTPUT PURGELOG.
+           IF FS-BASE-IDX NOT = '00' OR FS-PURGELOG NOT = '00'
+              PERFORM 9500-BASE-IDX-REASON
+              DISPLAY "********************"
+              DISPLAY "* OPEN FILE ERROR  *"
+              DISPLAY "* FS-BASE-IDX: " FS-BASE-IDX
+                       " (" WS-FS-REASON ")"
+              DISPLAY "* FS-PURGELOG: " FS-PURGELOG
+              DISPLAY "********************"
+              PERFORM 9000-END-PROGRAM
+           END-IF.
+
+       0200-PROCESS-RECORD.
+
+           ADD 1                       TO WS-SCANNED-COUNT
+           IF IDX-YEAR < WS-CUTOFF-YEAR
+              PERFORM 0210-PURGE-RECORD
+           END-IF
+
+           READ BASEBALLINDEXED NEXT RECORD
+              AT END SET BASE-IDX-EOF TO TRUE
+           END-READ.
+
+       0210-PURGE-RECORD.
+
+           ADD 1                       TO WS-PURGE-COUNT
+           MOVE SPACES                 TO PURGELOG-REG
+           MOVE BASEBALLID             TO PURGELOG-BASEBALLID
+           MOVE IDX-YEAR               TO PURGELOG-YEAR
+           MOVE IDX-HOMETEAM           TO PURGELOG-HOMETEAM
+           MOVE IDX-AWAYTEAM           TO PURGELOG-AWAYTEAM
+           WRITE PURGELOG-REG.
+
+           DELETE BASEBALLINDEXED
+              INVALID KEY
+                 PERFORM 9500-BASE-IDX-REASON
+                 DISPLAY "ERROR ON DELETE: " FS-BASE-IDX
+                          " (" WS-FS-REASON ")"
+           END-DELETE.
+
+	   9000-END-PROGRAM.
+
+           CLOSE BASEBALLINDEXED, PURGELOG.
+
+           DISPLAY "**********************************"
+           DISPLAY "* BASEBALLINDEXED RETENTION PURGE *"
+           DISPLAY "* RETENTION WINDOW (SEASONS): " WS-RETENTION-YEARS
+           DISPLAY "* CUTOFF SEASON             : " WS-CUTOFF-YEAR
+           DISPLAY "* RECORDS SCANNED           : " WS-SCANNED-COUNT
+           DISPLAY "* RECORDS PURGED            : " WS-PURGE-COUNT
+           DISPLAY "**********************************"
+
+           STOP RUN.
+
+       COPY FSTATUS REPLACING
+           FS-PARA   BY 9500-BASE-IDX-REASON
+           FS-FIELD  BY FS-BASE-IDX
+           FS-REASON BY WS-FS-REASON.
+
+       END PROGRAM PURGERECORDS.
